@@ -1,36 +1,261 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.   FIBONACCI.
+      * AUTHOR.       R-SILVA.
+      * INSTALLATION. CPD.
+      * DATE-WRITTEN. 2025-09-15.
+      * DATE-COMPILED.
+      * PURPOSE.      Calcula e exibe os N primeiros termos da sequencia
+      *               de Fibonacci, informados pelo usuario.
+      *
+      * MODIFICATION HISTORY.
+      *   2026-07-29  R-SILVA   Gravacao da sequencia tambem em arquivo
+      *                         de relatorio, alem da tela.
+      *   2026-07-30  R-SILVA   Campos numericos ampliados para 18
+      *                         digitos e protecao contra overflow ao
+      *                         somar os termos da sequencia.
+      *   2026-07-31  R-SILVA   Checkpoint/restart: execucoes com N
+      *                         grande podem ser retomadas de onde
+      *                         pararam apos uma interrupcao.
       ******************************************************************
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI.
 
-             IDENTIFICATION DIVISION.
-             PROGRAM-ID. FIBONACCI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELATORIO-FIBONACCI
+               ASSIGN TO "RELATORIO-FIBONACCI.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-RELATORIO-FIBONACCI.
 
-            DATA DIVISION.
-                WORKING-STORAGE SECTION.
-              01 N            PIC 9(3) VALUE 0.
-              01 I            PIC 9(3) VALUE 0.
-              01 A            PIC 9(5) VALUE 0.
-              01 B            PIC 9(5) VALUE 1.
-              01 TEMP         PIC 9(5) VALUE 0.
+           SELECT ARQ-CHECKPOINT-FIBONACCI
+               ASSIGN TO "CHECKPOINT-FIBONACCI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-CHECKPOINT-FIBONACCI.
 
-           PROCEDURE DIVISION.
-              MAIN-PROCEDURE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELATORIO-FIBONACCI.
+       01  REG-LINHA-FIBONACCI  PIC X(60).
 
-            DISPLAY "Digite quantos termos deseja: ".
-            ACCEPT N.
+       FD  ARQ-CHECKPOINT-FIBONACCI.
+       01  REG-CHECKPOINT-FIBONACCI.
+           05 CKPT-N               PIC 9(3).
+           05 CKPT-I               PIC 9(3).
+           05 CKPT-A               PIC 9(18).
+           05 CKPT-B               PIC 9(18).
 
-            DISPLAY "Sequencia de Fibonacci:".
+       WORKING-STORAGE SECTION.
+       01 N            PIC 9(3) VALUE 0.
+       01 I            PIC 9(3) VALUE 0.
+       01 WS-N-ENTRADA PIC 9(6) VALUE 0.
+       01 FLAG-N-VALIDO PIC X VALUE 'N'.
+           88 N-E-VALIDO VALUE 'Y'.
+       01 A            PIC 9(18) VALUE 0.
+       01 B            PIC 9(18) VALUE 1.
+       01 TEMP         PIC 9(18) VALUE 0.
+       01 FLAG-OVERFLOW-FIBONACCI PIC X VALUE 'N'.
+           88 HOUVE-OVERFLOW-FIBONACCI VALUE 'Y'.
 
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-                DISPLAY A
-                MOVE B TO TEMP
-                ADD A TO B
-                MOVE TEMP TO A
-            END-PERFORM
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-RELATORIO-FIBONACCI==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-RELATORIO-FIBONACCI-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-RELATORIO-FIBONACCI-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-RELATORIO-FIBONACCI-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-RELATORIO-FIBONACCI-ERRO-OUTRO==.
+       01 LINHA-RELATORIO-EDICAO      PIC X(40) VALUE SPACES.
+       01 WS-DATA-HORA-FIBONACCI      PIC X(21).
+       01 WS-DATA-FIBONACCI-EDICAO    PIC X(10) VALUE SPACES.
+       01 LINHA-CABECALHO-FIBONACCI   PIC X(60) VALUE SPACES.
 
-            STOP RUN.
-            END PROGRAM FIBONACCI.
+      * --- Checkpoint/restart para N grande ---------------------------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-CHECKPOINT-FIBONACCI==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-CHECKPOINT-FIBONACCI-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-CHECKPOINT-FIBONACCI-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-CHECKPOINT-FIBONACCI-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-CHECKPOINT-FIBONACCI-ERRO-OUTRO==.
+       01 INTERVALO-CHECKPOINT-FIB    PIC 9(3) VALUE 50.
+       01 WS-RESTO-CHECKPOINT-FIB     PIC 9(3) VALUE 0.
+       01 WS-QUOCIENTE-CHECKPOINT-FIB PIC 9(3) VALUE 0.
+       01 FLAG-RETOMOU-CHECKPOINT-FIB PIC X VALUE 'N'.
+           88 RETOMOU-DE-CHECKPOINT-FIB VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM UNTIL N-E-VALIDO
+               DISPLAY "Digite quantos termos deseja: "
+               ACCEPT WS-N-ENTRADA
+               IF WS-N-ENTRADA > 999
+                   DISPLAY "Valor muito grande para o campo atual "
+                           "(maximo 999)."
+               ELSE
+                   MOVE WS-N-ENTRADA TO N
+                   SET N-E-VALIDO TO TRUE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Sequencia de Fibonacci:".
+
+           PERFORM RETOMAR-DE-CHECKPOINT-FIB
+               THRU RETOMAR-DE-CHECKPOINT-FIB-EXIT
+
+           PERFORM VARYING I FROM I BY 1
+               UNTIL I > N OR HOUVE-OVERFLOW-FIBONACCI
+               DISPLAY A
+               MOVE SPACES TO LINHA-RELATORIO-EDICAO
+               MOVE A TO LINHA-RELATORIO-EDICAO
+               MOVE LINHA-RELATORIO-EDICAO TO REG-LINHA-FIBONACCI
+               WRITE REG-LINHA-FIBONACCI
+               MOVE B TO TEMP
+               ADD A TO B
+                   ON SIZE ERROR
+                       DISPLAY "Overflow: termo excede 18 digitos. "
+                               "Sequencia interrompida."
+                       MOVE 'Y' TO FLAG-OVERFLOW-FIBONACCI
+               END-ADD
+               IF NOT HOUVE-OVERFLOW-FIBONACCI
+                   MOVE TEMP TO A
+               END-IF
+               DIVIDE I BY INTERVALO-CHECKPOINT-FIB
+                   GIVING WS-QUOCIENTE-CHECKPOINT-FIB
+                   REMAINDER WS-RESTO-CHECKPOINT-FIB
+               IF WS-RESTO-CHECKPOINT-FIB = 0
+                   PERFORM GRAVAR-CHECKPOINT-FIB
+                       THRU GRAVAR-CHECKPOINT-FIB-EXIT
+               END-IF
+           END-PERFORM
+
+           CLOSE ARQ-RELATORIO-FIBONACCI
+           PERFORM LIMPAR-CHECKPOINT-FIB
+               THRU LIMPAR-CHECKPOINT-FIB-EXIT
+           DISPLAY "Relatorio gravado em RELATORIO-FIBONACCI.TXT".
+
+           STOP RUN.
+
+      *--- Verifica se ha checkpoint de uma execucao anterior para o
+      *--- mesmo N; se houver, retoma I/A/B e reabre o relatorio via
+      *--- EXTEND. Caso contrario, comeca o relatorio do zero.
+       RETOMAR-DE-CHECKPOINT-FIB.
+           MOVE 1 TO I
+           OPEN INPUT ARQ-CHECKPOINT-FIBONACCI
+           IF ARQ-CHECKPOINT-FIBONACCI-OK
+               READ ARQ-CHECKPOINT-FIBONACCI
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE ARQ-CHECKPOINT-FIBONACCI
+               IF CKPT-N = N AND CKPT-I > 0
+                   COMPUTE I = CKPT-I + 1
+                   MOVE CKPT-A TO A
+                   MOVE CKPT-B TO B
+                   MOVE 'Y' TO FLAG-RETOMOU-CHECKPOINT-FIB
+                   DISPLAY "Retomando a partir do termo " I
+               END-IF
+           END-IF
+
+           IF RETOMOU-DE-CHECKPOINT-FIB
+               OPEN EXTEND ARQ-RELATORIO-FIBONACCI
+               IF NOT ARQ-RELATORIO-FIBONACCI-OK
+                   OPEN OUTPUT ARQ-RELATORIO-FIBONACCI
+                   CLOSE ARQ-RELATORIO-FIBONACCI
+                   OPEN EXTEND ARQ-RELATORIO-FIBONACCI
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO-FIBONACCI
+               PERFORM GRAVAR-CABECALHO-FIB
+                   THRU GRAVAR-CABECALHO-FIB-EXIT
+           END-IF.
+       RETOMAR-DE-CHECKPOINT-FIB-EXIT.
+           EXIT.
+
+      *--- Cabecalho do relatorio: titulo, data da execucao e a
+      *--- quantidade de termos solicitada, para arquivamento do lote.
+       GRAVAR-CABECALHO-FIB.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-FIBONACCI
+           MOVE SPACES TO WS-DATA-FIBONACCI-EDICAO
+           STRING WS-DATA-HORA-FIBONACCI(1:4) DELIMITED BY SIZE
+                  "-"                         DELIMITED BY SIZE
+                  WS-DATA-HORA-FIBONACCI(5:2) DELIMITED BY SIZE
+                  "-"                         DELIMITED BY SIZE
+                  WS-DATA-HORA-FIBONACCI(7:2) DELIMITED BY SIZE
+               INTO WS-DATA-FIBONACCI-EDICAO
+           MOVE SPACES TO LINHA-CABECALHO-FIBONACCI
+           STRING "SEQUENCIA DE FIBONACCI"    DELIMITED BY SIZE
+                  "   DATA: "                 DELIMITED BY SIZE
+                  WS-DATA-FIBONACCI-EDICAO    DELIMITED BY SIZE
+                  "   N: "                    DELIMITED BY SIZE
+                  N                           DELIMITED BY SIZE
+               INTO LINHA-CABECALHO-FIBONACCI
+           MOVE LINHA-CABECALHO-FIBONACCI TO REG-LINHA-FIBONACCI
+           WRITE REG-LINHA-FIBONACCI.
+       GRAVAR-CABECALHO-FIB-EXIT.
+           EXIT.
+
+       GRAVAR-CHECKPOINT-FIB.
+           OPEN OUTPUT ARQ-CHECKPOINT-FIBONACCI
+           IF NOT ARQ-CHECKPOINT-FIBONACCI-OK
+               PERFORM 9800-ABEND-CHECKPOINT-FIB
+                   THRU 9800-ABEND-CHECKPOINT-FIB-EXIT
+           END-IF
+           MOVE N TO CKPT-N
+           MOVE I TO CKPT-I
+           MOVE A TO CKPT-A
+           MOVE B TO CKPT-B
+           WRITE REG-CHECKPOINT-FIBONACCI
+           IF NOT ARQ-CHECKPOINT-FIBONACCI-OK
+               PERFORM 9800-ABEND-CHECKPOINT-FIB
+                   THRU 9800-ABEND-CHECKPOINT-FIB-EXIT
+           END-IF
+           CLOSE ARQ-CHECKPOINT-FIBONACCI.
+       GRAVAR-CHECKPOINT-FIB-EXIT.
+           EXIT.
+
+      *--- Sequencia concluida com sucesso: zera o checkpoint para que
+      *--- a proxima execucao comece do inicio de uma nova sequencia.
+       LIMPAR-CHECKPOINT-FIB.
+           OPEN OUTPUT ARQ-CHECKPOINT-FIBONACCI
+           IF NOT ARQ-CHECKPOINT-FIBONACCI-OK
+               PERFORM 9800-ABEND-CHECKPOINT-FIB
+                   THRU 9800-ABEND-CHECKPOINT-FIB-EXIT
+           END-IF
+           MOVE 0 TO CKPT-N
+           MOVE 0 TO CKPT-I
+           MOVE 0 TO CKPT-A
+           MOVE 0 TO CKPT-B
+           WRITE REG-CHECKPOINT-FIBONACCI
+           IF NOT ARQ-CHECKPOINT-FIBONACCI-OK
+               PERFORM 9800-ABEND-CHECKPOINT-FIB
+                   THRU 9800-ABEND-CHECKPOINT-FIB-EXIT
+           END-IF
+           CLOSE ARQ-CHECKPOINT-FIBONACCI.
+       LIMPAR-CHECKPOINT-FIB-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-ABEND-CHECKPOINT-FIB
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-CHECKPOINT-FIB==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-CHECKPOINT-FIB-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-CHECKPOINT-FIBONACCI==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de checkpoint de fibonacci"==.
+
+       END PROGRAM FIBONACCI.

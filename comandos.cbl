@@ -1,41 +1,150 @@
+      ******************************************************************
+      * PROGRAM-ID.   EXEMPLO-COMANDOS-OTIMIZADO.
+      * AUTHOR.       R-SILVA.
+      * INSTALLATION. CPD.
+      * DATE-WRITTEN. 2025-10-02.
+      * DATE-COMPILED.
+      * PURPOSE.      Programa de demonstracao dos comandos basicos da
+      *               linguagem COBOL (laco, atribuicao, aritmetica,
+      *               condicao). Originalmente executava todas as
+      *               demonstracoes em sequencia; agora e dirigido por
+      *               um menu para que o usuario escolha qual comando
+      *               deseja exercitar.
+      *
+      * MODIFICATION HISTORY.
+      *   2026-07-26  R-SILVA   Convertido de execucao sequencial fixa
+      *                         para dispatch dirigido por menu.
+      *   2026-07-27  R-SILVA   Protecao contra overflow e divisao por
+      *                         zero em OPERACOES-ARITMETICAS.
+      *   2026-07-28  R-SILVA   ATRIBUICAO passa a manter um cadastro
+      *                         de funcionarios em arquivo indexado.
+      *   2026-08-09  R-SILVA   ATRIBUICAO passa a ler o cadastro pela
+      *                         chave digitada em vez de usar dados
+      *                         fixos; campo de data de admissao
+      *                         acrescentado ao registro.
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXEMPLO-COMANDOS-OTIMIZADO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS
+               ASSIGN TO "FUNCIONARIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-FUNCIONARIO
+               FILE STATUS IS STATUS-ARQ-FUNCIONARIOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  REG-FUNCIONARIO.
+           05 CHAVE-FUNCIONARIO     PIC 9(5).
+           05 NOME-FUNCIONARIO      PIC A(20).
+           05 IDADE-FUNCIONARIO     PIC 99.
+           05 DATA-ADMISSAO-FUNCIONARIO PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
-      * Variáveis de controle
+      * --- Variaveis de controle --------------------------------------
        01 I           PIC 9 VALUE 0.
        01 CONTADOR    PIC 9 VALUE 1.
+       01 OPCAO-MENU  PIC 9 VALUE 9.
+           88 OPCAO-SAIR                  VALUE 0.
+           88 OPCAO-LOOP-VARYING          VALUE 1.
+           88 OPCAO-ATRIBUICAO            VALUE 2.
+           88 OPCAO-OPERACOES-ARITMETICAS VALUE 3.
+           88 OPCAO-CONDICAO              VALUE 4.
+           88 OPCAO-LOOP-SIMPLES          VALUE 5.
+           88 OPCAO-TODOS-OS-COMANDOS     VALUE 6.
 
-      * Variáveis de usuário
-       01 NOME        PIC A(20) VALUE SPACES.
-       01 IDADE       PIC 99 VALUE 0.
+      * --- Variaveis de usuario -------------------------------------
+       01 NOME           PIC A(20) VALUE SPACES.
+       01 IDADE          PIC 99 VALUE 0.
+       01 DATA-ADMISSAO  PIC 9(8) VALUE 0.
+       01 CHAVE-CONSULTA PIC 9(5) VALUE 0.
+       01 FLAG-FUNCIONARIO-ENCONTRADO PIC X VALUE 'N'.
+           88 FUNCIONARIO-ENCONTRADO     VALUE 'Y'.
+           88 FUNCIONARIO-NAO-ENCONTRADO VALUE 'N'.
 
-      * Variáveis para operações
+      * --- Variaveis para operacoes ---------------------------------
        01 A           PIC 99 VALUE 5.
        01 B           PIC 99 VALUE 2.
        01 TOTAL       PIC 9V99 VALUE 0.
        01 RESULTADO   PIC 9V99 VALUE 0.
+       01 FLAG-ERRO-ARITMETICO PIC X VALUE 'N'.
+           88 HOUVE-ERRO-ARITMETICO VALUE 'Y'.
+
+      * --- Cadastro de funcionarios (ATRIBUICAO) ---------------------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-FUNCIONARIOS==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-FUNCIONARIOS-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-FUNCIONARIOS-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-FUNCIONARIOS-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-FUNCIONARIOS-ERRO-OUTRO==.
 
        PROCEDURE DIVISION.
 
-      * =========================
-      * TÍTULO
+      ******************************************************************
+      * MAIN-PROGRAM
+      *   Exibe o menu de comandos e aciona a opcao escolhida pelo
+      *   usuario, repetindo ate que a opcao de saida seja informada.
+      ******************************************************************
        MAIN-PROGRAM.
            DISPLAY "========================================".
            DISPLAY "             COMANDOS COBOL             ".
            DISPLAY "========================================".
 
-           PERFORM LOOP-VARYING
-           PERFORM ATRIBUICAO
-           PERFORM OPERACOES-ARITMETICAS
-           PERFORM CONDICAO
-           PERFORM LOOP-SIMPLES
+           PERFORM UNTIL OPCAO-SAIR
+               PERFORM EXIBIR-MENU
+               ACCEPT OPCAO-MENU
+               EVALUATE TRUE
+                   WHEN OPCAO-LOOP-VARYING
+                       PERFORM LOOP-VARYING
+                   WHEN OPCAO-ATRIBUICAO
+                       PERFORM ATRIBUICAO
+                   WHEN OPCAO-OPERACOES-ARITMETICAS
+                       PERFORM OPERACOES-ARITMETICAS
+                   WHEN OPCAO-CONDICAO
+                       PERFORM CONDICAO
+                   WHEN OPCAO-LOOP-SIMPLES
+                       PERFORM LOOP-SIMPLES
+                   WHEN OPCAO-TODOS-OS-COMANDOS
+                       PERFORM LOOP-VARYING
+                       PERFORM ATRIBUICAO
+                       PERFORM OPERACOES-ARITMETICAS
+                       PERFORM CONDICAO
+                       PERFORM LOOP-SIMPLES
+                   WHEN OPCAO-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+           END-PERFORM.
 
            DISPLAY "FIM DO PROGRAMA.".
            STOP RUN.
 
+      * =========================
+      * MENU PRINCIPAL
+       EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "1 - Loop com VARYING".
+           DISPLAY "2 - Atribuicao".
+           DISPLAY "3 - Operacoes aritmeticas".
+           DISPLAY "4 - Condicao (IF)".
+           DISPLAY "5 - Loop simples".
+           DISPLAY "6 - Executar todos os comandos".
+           DISPLAY "0 - Sair".
+           DISPLAY "Escolha um comando: ".
+
       * =========================
       * LOOP COM VARYING
        LOOP-VARYING.
@@ -44,38 +153,153 @@
                DISPLAY "VALOR: " I
            END-PERFORM.
 
-      * =========================
-      * ATRIBUIÇÃO (MOVE)
+      ******************************************************************
+      * ATRIBUICAO
+      *   Demonstra o comando MOVE: le um registro existente do cadastro
+      *   de funcionarios (arquivo indexado ARQ-FUNCIONARIOS) pela chave
+      *   informada; se a chave nao estiver cadastrada, solicita os
+      *   dados do novo funcionario e grava o registro.
+      ******************************************************************
        ATRIBUICAO.
            DISPLAY "ATRIBUICAO:".
-           MOVE "Maria" TO NOME.
-           MOVE 25 TO IDADE.
-           DISPLAY "NOME: " NOME.
-           DISPLAY "IDADE: " IDADE.
+           DISPLAY "Digite a matricula do funcionario: ".
+           ACCEPT CHAVE-CONSULTA.
 
-      * =========================
-      * OPERAÇÕES ARITMÉTICAS
+           PERFORM LOCALIZAR-FUNCIONARIO
+               THRU LOCALIZAR-FUNCIONARIO-EXIT.
+
+           IF FUNCIONARIO-ENCONTRADO
+               MOVE NOME-FUNCIONARIO TO NOME
+               MOVE IDADE-FUNCIONARIO TO IDADE
+               MOVE DATA-ADMISSAO-FUNCIONARIO TO DATA-ADMISSAO
+               DISPLAY "NOME: " NOME
+               DISPLAY "IDADE: " IDADE
+               DISPLAY "DATA DE ADMISSAO: " DATA-ADMISSAO
+           ELSE
+               DISPLAY "Matricula nao cadastrada. Informe os dados "
+                       "do novo funcionario:"
+               DISPLAY "NOME: "
+               ACCEPT NOME
+               DISPLAY "IDADE: "
+               ACCEPT IDADE
+               DISPLAY "DATA DE ADMISSAO (AAAAMMDD): "
+               ACCEPT DATA-ADMISSAO
+               PERFORM GRAVAR-FUNCIONARIO THRU GRAVAR-FUNCIONARIO-EXIT
+           END-IF.
+       ATRIBUICAO-EXIT.
+           EXIT.
+
+      * --- Le o cadastro pela chave informada pelo usuario -----------
+       LOCALIZAR-FUNCIONARIO.
+           MOVE CHAVE-CONSULTA TO CHAVE-FUNCIONARIO
+           OPEN INPUT ARQ-FUNCIONARIOS
+           IF NOT ARQ-FUNCIONARIOS-OK
+               SET FUNCIONARIO-NAO-ENCONTRADO TO TRUE
+           ELSE
+               READ ARQ-FUNCIONARIOS
+                   KEY IS CHAVE-FUNCIONARIO
+                   INVALID KEY
+                       SET FUNCIONARIO-NAO-ENCONTRADO TO TRUE
+                   NOT INVALID KEY
+                       SET FUNCIONARIO-ENCONTRADO TO TRUE
+               END-READ
+               CLOSE ARQ-FUNCIONARIOS
+           END-IF.
+       LOCALIZAR-FUNCIONARIO-EXIT.
+           EXIT.
+
+      * --- Grava um novo registro de funcionario com a chave digitada
+       GRAVAR-FUNCIONARIO.
+           OPEN I-O ARQ-FUNCIONARIOS
+           IF NOT ARQ-FUNCIONARIOS-OK
+               OPEN OUTPUT ARQ-FUNCIONARIOS
+               CLOSE ARQ-FUNCIONARIOS
+               OPEN I-O ARQ-FUNCIONARIOS
+           END-IF
+
+           MOVE CHAVE-CONSULTA TO CHAVE-FUNCIONARIO
+           MOVE NOME TO NOME-FUNCIONARIO
+           MOVE IDADE TO IDADE-FUNCIONARIO
+           MOVE DATA-ADMISSAO TO DATA-ADMISSAO-FUNCIONARIO
+           WRITE REG-FUNCIONARIO
+
+           IF ARQ-FUNCIONARIOS-OK
+               DISPLAY "Funcionario gravado. Chave: " CHAVE-FUNCIONARIO
+           ELSE
+               PERFORM 9800-ABEND-FUNCIONARIOS
+                   THRU 9800-ABEND-FUNCIONARIOS-EXIT
+           END-IF
+
+           CLOSE ARQ-FUNCIONARIOS.
+       GRAVAR-FUNCIONARIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPERACOES-ARITMETICAS
+      *   Demonstra ADD, SUBTRACT, MULTIPLY e DIVIDE, protegendo cada
+      *   operacao contra overflow (ON SIZE ERROR) e a divisao contra
+      *   divisor igual a zero.
+      ******************************************************************
        OPERACOES-ARITMETICAS.
            DISPLAY "OPERACOES:".
 
-           ADD 5 TO IDADE.
-           DISPLAY "IDADE + 5: " IDADE.
+           MOVE 'N' TO FLAG-ERRO-ARITMETICO.
+           ADD 5 TO IDADE
+               ON SIZE ERROR
+                   DISPLAY "Erro: overflow ao somar 5 a IDADE."
+                   MOVE 'Y' TO FLAG-ERRO-ARITMETICO
+           END-ADD.
+           IF NOT HOUVE-ERRO-ARITMETICO
+               DISPLAY "IDADE + 5: " IDADE
+           END-IF.
 
-           ADD A B GIVING TOTAL.
-           DISPLAY "A + B = " TOTAL.
+           MOVE 'N' TO FLAG-ERRO-ARITMETICO.
+           ADD A B GIVING TOTAL
+               ON SIZE ERROR
+                   DISPLAY "Erro: overflow ao somar A e B."
+                   MOVE 'Y' TO FLAG-ERRO-ARITMETICO
+           END-ADD.
+           IF NOT HOUVE-ERRO-ARITMETICO
+               DISPLAY "A + B = " TOTAL
+           END-IF.
 
-           SUBTRACT 2 FROM IDADE.
-           DISPLAY "IDADE - 2: " IDADE.
+           MOVE 'N' TO FLAG-ERRO-ARITMETICO.
+           SUBTRACT 2 FROM IDADE
+               ON SIZE ERROR
+                   DISPLAY "Erro: overflow ao subtrair 2 de IDADE."
+                   MOVE 'Y' TO FLAG-ERRO-ARITMETICO
+           END-SUBTRACT.
+           IF NOT HOUVE-ERRO-ARITMETICO
+               DISPLAY "IDADE - 2: " IDADE
+           END-IF.
 
-           MULTIPLY A BY B GIVING RESULTADO.
-           DISPLAY "A * B = " RESULTADO.
+           MOVE 'N' TO FLAG-ERRO-ARITMETICO.
+           MULTIPLY A BY B GIVING RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "Erro: overflow ao multiplicar A por B."
+                   MOVE 'Y' TO FLAG-ERRO-ARITMETICO
+           END-MULTIPLY.
+           IF NOT HOUVE-ERRO-ARITMETICO
+               DISPLAY "A * B = " RESULTADO
+           END-IF.
 
-           DIVIDE A BY B GIVING RESULTADO.
-           DISPLAY "A / B = " RESULTADO.
+           MOVE 'N' TO FLAG-ERRO-ARITMETICO.
+           IF B = 0
+               DISPLAY "Erro: divisao por zero evitada (B = 0)."
+           ELSE
+               DIVIDE A BY B GIVING RESULTADO
+                   ON SIZE ERROR
+                       DISPLAY "Erro: overflow ao dividir A por B."
+                       MOVE 'Y' TO FLAG-ERRO-ARITMETICO
+               END-DIVIDE
+               IF NOT HOUVE-ERRO-ARITMETICO
+                   DISPLAY "A / B = " RESULTADO
+               END-IF
+           END-IF.
 
       * =========================
-      * CONDIÇÃO (IF)
-           CONDICAO.
+      * CONDICAO (IF)
+       CONDICAO.
            DISPLAY "CONDICAO:".
            IF IDADE > 18
                DISPLAY "Maior de idade"
@@ -83,10 +307,24 @@
                DISPLAY "Menor de idade"
            END-IF.
 
-
+      * =========================
       * LOOP SIMPLES
        LOOP-SIMPLES.
            DISPLAY "LOOP SIMPLES:".
            PERFORM 5 TIMES
                DISPLAY "A repetir..."
            END-PERFORM.
+
+      ******************************************************************
+      * 9800-ABEND-FUNCIONARIOS
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-FUNCIONARIOS==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-FUNCIONARIOS-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-FUNCIONARIOS==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de funcionarios"==.

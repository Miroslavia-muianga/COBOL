@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICLO-DIARIO-VALIDACAO.
+       AUTHOR. R-SILVA.
+       INSTALLATION. CPD.
+       DATE-WRITTEN. 2026-08-04.
+       DATE-COMPILED.
+      ******************************************************************
+      * JOB DE LOTE QUE CONDUZ O CICLO DIARIO DE VALIDACAO DE
+      * IDENTIFICADORES: LE O ARQUIVO DE NOMES SUBMETIDOS NO DIA
+      * (NOMES.DAT), VALIDA CADA UM CONTRA O MOTOR DE REGRAS DA CASA
+      * (REGRAS-NOMENCLATURA) E PRODUZ UM RELATORIO CONSOLIDADO DE
+      * EXCECOES DE FIM DE DIA, EM VEZ DE EXIGIR UMA EXECUCAO MANUAL DE
+      * VALIDADOR-DETALHADO PARA CADA IDENTIFICADOR.
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * ---------- ------ ----------------------------------------------
+      * 2026-08-04 RMS    CRIACAO.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOMES-ENTRADA
+               ASSIGN TO "NOMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-NOMES-ENTRADA.
+
+           SELECT ARQ-RELATORIO-EXCECOES
+               ASSIGN TO "RELATORIO-EXCECOES-DIARIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-RELATORIO-EXCECOES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOMES-ENTRADA.
+       01  REG-NOME-ENTRADA            PIC X(30).
+
+       FD  ARQ-RELATORIO-EXCECOES.
+       01  REG-LINHA-EXCECOES          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-NOMES-ENTRADA==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-NOMES-ENTRADA-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-NOMES-ENTRADA-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-NOMES-ENTRADA-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-NOMES-ENTRADA-ERRO-OUTRO==.
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-RELATORIO-EXCECOES==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-RELATORIO-EXCECOES-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-RELATORIO-EXCECOES-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-RELATORIO-EXCECOES-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-RELATORIO-EXCECOES-ERRO-OUTRO==.
+
+       01  NOME-IDENTIFICADOR            PIC X(30).
+       01  STATUS-VALIDACAO              PIC X VALUE 'S'.
+           88 IDENTIFICADOR-E-VALIDO          VALUE 'S'.
+           88 IDENTIFICADOR-E-INVALIDO        VALUE 'N'.
+       01  MENSAGEM-DE-ERRO               PIC X(60) VALUE SPACES.
+       01  INDICADOR-REGRA-VIOLADA        PIC 9 VALUE 0.
+       01  INDICADOR-AVISO                PIC X VALUE 'N'.
+           88 HOUVE-AVISO                      VALUE 'S'.
+           88 SEM-AVISO                        VALUE 'N'.
+       01  MENSAGEM-DE-AVISO              PIC X(60) VALUE SPACES.
+
+       01  FLAG-FIM-ARQUIVO-NOMES         PIC X VALUE 'N'.
+           88 FIM-ARQUIVO-NOMES               VALUE 'Y'.
+       01  CONTADOR-TOTAL-PROCESSADOS     PIC 9(5) VALUE 0.
+       01  CONTADOR-TOTAL-VALIDOS         PIC 9(5) VALUE 0.
+       01  CONTADOR-TOTAL-INVALIDOS       PIC 9(5) VALUE 0.
+
+       01  WS-DATA-HORA-EXECUCAO          PIC X(21).
+       01  WS-DATA-EXECUCAO-EDICAO        PIC X(10).
+       01  LINHA-EXCECOES-EDICAO          PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR-NOMES-SUBMETIDOS THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+      * =========================
+      * ABERTURA DOS ARQUIVOS DO CICLO
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-NOMES-ENTRADA
+           IF NOT ARQ-NOMES-ENTRADA-OK
+               PERFORM 9800-ABEND-NOMES-ENTRADA
+                   THRU 9800-ABEND-NOMES-ENTRADA-EXIT
+           END-IF
+           OPEN OUTPUT ARQ-RELATORIO-EXCECOES
+           IF NOT ARQ-RELATORIO-EXCECOES-OK
+               PERFORM 9800-ABEND-RELATORIO-EXCECOES
+                   THRU 9800-ABEND-RELATORIO-EXCECOES-EXIT
+           END-IF
+           PERFORM 1100-GRAVAR-CABECALHO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-GRAVAR-CABECALHO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-EXECUCAO
+           MOVE SPACES TO WS-DATA-EXECUCAO-EDICAO
+           STRING WS-DATA-HORA-EXECUCAO(1:4) DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-DATA-HORA-EXECUCAO(5:2) DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-DATA-HORA-EXECUCAO(7:2) DELIMITED BY SIZE
+               INTO WS-DATA-EXECUCAO-EDICAO
+
+           MOVE "RELATORIO DE EXCECOES - CICLO DIARIO DE VALIDACAO"
+               TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           MOVE SPACES TO LINHA-EXCECOES-EDICAO
+           STRING "DATA DO PROCESSAMENTO: " DELIMITED BY SIZE
+                  WS-DATA-EXECUCAO-EDICAO   DELIMITED BY SIZE
+               INTO LINHA-EXCECOES-EDICAO
+           MOVE LINHA-EXCECOES-EDICAO TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           MOVE SPACES TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           MOVE "IDENTIFICADOR                  MOTIVO DA REJEICAO"
+               TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           MOVE ALL "-" TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES.
+       1100-EXIT.
+           EXIT.
+
+      * =========================
+      * LACO PRINCIPAL DO LOTE DIARIO
+       2000-PROCESSAR-NOMES-SUBMETIDOS.
+           PERFORM 2100-LER-PROXIMO-NOME THRU 2100-EXIT
+           PERFORM UNTIL FIM-ARQUIVO-NOMES
+               PERFORM 2200-VALIDAR-E-ACUMULAR THRU 2200-EXIT
+               PERFORM 2100-LER-PROXIMO-NOME THRU 2100-EXIT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-PROXIMO-NOME.
+           READ ARQ-NOMES-ENTRADA INTO NOME-IDENTIFICADOR
+               AT END
+                   SET FIM-ARQUIVO-NOMES TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-VALIDAR-E-ACUMULAR.
+           ADD 1 TO CONTADOR-TOTAL-PROCESSADOS
+           CALL "REGRAS-NOMENCLATURA" USING NOME-IDENTIFICADOR
+                                             STATUS-VALIDACAO
+                                             MENSAGEM-DE-ERRO
+                                             INDICADOR-REGRA-VIOLADA
+                                             INDICADOR-AVISO
+                                             MENSAGEM-DE-AVISO
+           IF IDENTIFICADOR-E-VALIDO
+               ADD 1 TO CONTADOR-TOTAL-VALIDOS
+           ELSE
+               ADD 1 TO CONTADOR-TOTAL-INVALIDOS
+               PERFORM 2300-GRAVAR-LINHA-EXCECAO THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-GRAVAR-LINHA-EXCECAO.
+           MOVE SPACES TO LINHA-EXCECOES-EDICAO
+           STRING FUNCTION TRIM(NOME-IDENTIFICADOR) DELIMITED BY SIZE
+                  "  "                               DELIMITED BY SIZE
+                  FUNCTION TRIM(MENSAGEM-DE-ERRO)    DELIMITED BY SIZE
+               INTO LINHA-EXCECOES-EDICAO
+           MOVE LINHA-EXCECOES-EDICAO TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES.
+       2300-EXIT.
+           EXIT.
+
+      * =========================
+      * TOTAIS E FECHAMENTO DO CICLO
+       9000-FINALIZAR.
+           MOVE ALL "-" TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           MOVE SPACES TO LINHA-EXCECOES-EDICAO
+           STRING "TOTAL PROCESSADOS: "     DELIMITED BY SIZE
+                  CONTADOR-TOTAL-PROCESSADOS DELIMITED BY SIZE
+                  "   VALIDOS: "            DELIMITED BY SIZE
+                  CONTADOR-TOTAL-VALIDOS    DELIMITED BY SIZE
+                  "   INVALIDOS: "          DELIMITED BY SIZE
+                  CONTADOR-TOTAL-INVALIDOS  DELIMITED BY SIZE
+               INTO LINHA-EXCECOES-EDICAO
+           MOVE LINHA-EXCECOES-EDICAO TO REG-LINHA-EXCECOES
+           WRITE REG-LINHA-EXCECOES
+
+           CLOSE ARQ-NOMES-ENTRADA
+           CLOSE ARQ-RELATORIO-EXCECOES
+
+           DISPLAY "Ciclo diario de validacao concluido.".
+           DISPLAY "Total processados: " CONTADOR-TOTAL-PROCESSADOS.
+           DISPLAY "Total validos.....: " CONTADOR-TOTAL-VALIDOS.
+           DISPLAY "Total invalidos...: " CONTADOR-TOTAL-INVALIDOS.
+           DISPLAY "Relatorio de excecoes gravado em "
+                   "RELATORIO-EXCECOES-DIARIO.TXT".
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-ABEND-NOMES-ENTRADA / 9800-ABEND-RELATORIO-EXCECOES
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-NOMES-ENTRADA==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-NOMES-ENTRADA-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-NOMES-ENTRADA==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de nomes de entrada"==.
+
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-RELATORIO-EXCECOES==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-RELATORIO-EXCECOES-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-RELATORIO-EXCECOES==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de relatorio de excecoes diario"==.
+
+       END PROGRAM CICLO-DIARIO-VALIDACAO.

@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRAS-NOMENCLATURA.
+       AUTHOR. R-SILVA.
+       INSTALLATION. CPD.
+       DATE-WRITTEN. 2026-08-04.
+       DATE-COMPILED.
+      ******************************************************************
+      * MOTOR DE REGRAS DE NOMENCLATURA DE IDENTIFICADORES COBOL DO
+      * PADRAO DA CASA (TAMANHO, PRIMEIRO CARACTERE, CARACTERES
+      * PERMITIDOS, HIFENS E PALAVRAS RESERVADAS).
+      *
+      * EXTRAIDO DE VALIDADOR-DETALHADO PARA QUE O MESMO MOTOR DE
+      * REGRAS POSSA SER CHAMADO TANTO PELO PROGRAMA INTERATIVO QUANTO
+      * POR QUALQUER JOB DE LOTE QUE PRECISE VALIDAR IDENTIFICADORES
+      * SEM PASSAR PELOS MENUS DE TELA.
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * ---------- ------ ----------------------------------------------
+      * 2026-08-04 RMS    CRIACAO: REGRAS EXTRAIDAS DO PARAGRAFO
+      *                   5000-VALIDAR-IDENTIFICADOR DE
+      *                   VALIDADOR-DETALHADO, PARA REUSO POR OUTROS
+      *                   PROGRAMAS DO CICLO DE VALIDACAO.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  NOME-IDENTIFICADOR-MAIUSCULO PIC X(30).
+       01  INDICE                       PIC 99.
+       01  TAMANHO-DO-TEXTO             PIC 99.
+       01  CARACTERE-ATUAL              PIC X.
+       01  CARACTERE-ANTERIOR           PIC X.
+
+      * --- REGRA 5: PALAVRAS RESERVADAS ------------------------------
+       01  IDENTIFICADOR-PARA-COMPARAR  PIC X(20).
+       COPY RESERVW.
+
+       LINKAGE SECTION.
+       01  LK-NOME-IDENTIFICADOR        PIC X(30).
+       01  LK-STATUS-VALIDACAO          PIC X.
+           88 LK-IDENTIFICADOR-E-VALIDO     VALUE 'S'.
+           88 LK-IDENTIFICADOR-E-INVALIDO   VALUE 'N'.
+       01  LK-MENSAGEM-DE-ERRO          PIC X(60).
+       01  LK-INDICADOR-REGRA-VIOLADA   PIC 9.
+       01  LK-INDICADOR-AVISO           PIC X.
+           88 LK-HOUVE-AVISO                VALUE 'S'.
+           88 LK-SEM-AVISO                   VALUE 'N'.
+       01  LK-MENSAGEM-DE-AVISO         PIC X(60).
+
+       PROCEDURE DIVISION USING LK-NOME-IDENTIFICADOR
+                                 LK-STATUS-VALIDACAO
+                                 LK-MENSAGEM-DE-ERRO
+                                 LK-INDICADOR-REGRA-VIOLADA
+                                 LK-INDICADOR-AVISO
+                                 LK-MENSAGEM-DE-AVISO.
+       0000-MAINLINE.
+           PERFORM 5000-VALIDAR-IDENTIFICADOR THRU 5000-EXIT
+           PERFORM 5100-VERIFICAR-CONVENCOES THRU 5100-EXIT
+           GOBACK.
+
+      * =========================
+      * REGRAS DE VALIDACAO
+       5000-VALIDAR-IDENTIFICADOR.
+           SET LK-IDENTIFICADOR-E-VALIDO TO TRUE
+           MOVE SPACES TO LK-MENSAGEM-DE-ERRO
+           MOVE 0 TO LK-INDICADOR-REGRA-VIOLADA
+
+      *--- Preparacao: converte e mede o texto
+           MOVE FUNCTION UPPER-CASE(LK-NOME-IDENTIFICADOR)
+             TO NOME-IDENTIFICADOR-MAIUSCULO
+
+           MOVE 0 TO TAMANHO-DO-TEXTO
+           INSPECT FUNCTION REVERSE(NOME-IDENTIFICADOR-MAIUSCULO)
+               TALLYING TAMANHO-DO-TEXTO FOR LEADING SPACE
+           COMPUTE TAMANHO-DO-TEXTO = 30 - TAMANHO-DO-TEXTO
+
+      *--- REGRA 1: Texto Vazio
+           IF TAMANHO-DO-TEXTO = 0
+               SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+               MOVE 1 TO LK-INDICADOR-REGRA-VIOLADA
+               MOVE "ERRO: O identificador nao pode estar vazio."
+                 TO LK-MENSAGEM-DE-ERRO
+               GO TO 5000-EXIT
+           END-IF
+
+      *--- REGRA 2: Primeiro Caractere (deve ser letra)
+           IF NOME-IDENTIFICADOR-MAIUSCULO(1:1) NOT ALPHABETIC
+               SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+               MOVE 2 TO LK-INDICADOR-REGRA-VIOLADA
+               MOVE "ERRO: Deve iniciar obrigatoriamente com uma letra."
+                 TO LK-MENSAGEM-DE-ERRO
+               GO TO 5000-EXIT
+           END-IF
+
+      *--- REGRA 3: Percorrer o corpo do texto
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > TAMANHO-DO-TEXTO
+                  OR LK-IDENTIFICADOR-E-INVALIDO
+
+               MOVE NOME-IDENTIFICADOR-MAIUSCULO(INDICE:1)
+                 TO CARACTERE-ATUAL
+
+      * Caracteres Proibidos
+               IF NOT (CARACTERE-ATUAL ALPHABETIC OR
+                       (CARACTERE-ATUAL >= '0' AND
+                        CARACTERE-ATUAL <= '9') OR
+                       CARACTERE-ATUAL = '-')
+                   SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+                   MOVE 3 TO LK-INDICADOR-REGRA-VIOLADA
+                   MOVE "ERRO: Caractere invalido encontrado: "
+                     TO LK-MENSAGEM-DE-ERRO
+                   STRING LK-MENSAGEM-DE-ERRO CARACTERE-ATUAL
+                     DELIMITED BY SIZE INTO LK-MENSAGEM-DE-ERRO
+               END-IF
+
+      * Hifens Consecutivos
+               IF INDICE > 1 AND LK-IDENTIFICADOR-E-VALIDO
+                   MOVE NOME-IDENTIFICADOR-MAIUSCULO(INDICE - 1:1)
+                     TO CARACTERE-ANTERIOR
+                   IF CARACTERE-ATUAL = '-' AND CARACTERE-ANTERIOR = '-'
+                       SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+                       MOVE 4 TO LK-INDICADOR-REGRA-VIOLADA
+                       MOVE
+                         "ERRO: Nao e permitido hifens seguidos (--)."
+                         TO LK-MENSAGEM-DE-ERRO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *--- REGRA 4: Ultimo Caractere
+           IF LK-IDENTIFICADOR-E-VALIDO AND
+              NOME-IDENTIFICADOR-MAIUSCULO(TAMANHO-DO-TEXTO:1) = '-'
+               SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+               MOVE 5 TO LK-INDICADOR-REGRA-VIOLADA
+               MOVE "ERRO: O identificador nao pode terminar com hifen."
+                 TO LK-MENSAGEM-DE-ERRO
+               GO TO 5000-EXIT
+           END-IF
+
+      *--- REGRA 5: Palavra Reservada
+           IF LK-IDENTIFICADOR-E-VALIDO
+               MOVE NOME-IDENTIFICADOR-MAIUSCULO(1:20)
+                 TO IDENTIFICADOR-PARA-COMPARAR
+               SET IDX-PALAVRA-RESERVADA TO 1
+               SEARCH PALAVRA-RESERVADA
+                   AT END
+                       CONTINUE
+                   WHEN PALAVRA-RESERVADA(IDX-PALAVRA-RESERVADA)
+                           = IDENTIFICADOR-PARA-COMPARAR
+                       SET LK-IDENTIFICADOR-E-INVALIDO TO TRUE
+                       MOVE 6 TO LK-INDICADOR-REGRA-VIOLADA
+                       MOVE "ERRO: palavra reservada nao pode ser usada"
+                         TO LK-MENSAGEM-DE-ERRO
+               END-SEARCH
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      * =========================
+      * CONVENCOES DE ESTILO DA CASA (AVISO, NAO REPROVA O NOME)
+      *--- So se aplica a identificadores que ja passaram nas regras
+      *--- 1 a 5; um identificador invalido ja tem seu proprio motivo
+      *--- de rejeicao e nao precisa de um aviso de estilo por cima.
+       5100-VERIFICAR-CONVENCOES.
+           SET LK-SEM-AVISO TO TRUE
+           MOVE SPACES TO LK-MENSAGEM-DE-AVISO
+           IF LK-IDENTIFICADOR-E-VALIDO
+               IF TAMANHO-DO-TEXTO = 1
+                   SET LK-HOUVE-AVISO TO TRUE
+                   MOVE "AVISO: evite identificador de uma so letra."
+                     TO LK-MENSAGEM-DE-AVISO
+               ELSE
+                   IF NOME-IDENTIFICADOR-MAIUSCULO(1:3) NOT = "WS-"
+                       SET LK-HOUVE-AVISO TO TRUE
+                       MOVE "AVISO: prefira o prefixo WS- neste nome."
+                         TO LK-MENSAGEM-DE-AVISO
+                   END-IF
+               END-IF
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+       END PROGRAM REGRAS-NOMENCLATURA.

@@ -0,0 +1,66 @@
+      ******************************************************************
+      * RESERVW.CPY
+      * TABELA DE PALAVRAS RESERVADAS COBOL, USADA PELA REGRA 5 DO
+      * VALIDADOR DE IDENTIFICADORES (VALIDADOR-DETALHADO) PARA REJEITAR
+      * NOMES QUE COLIDEM COM VERBOS/PALAVRAS-CHAVE DA LINGUAGEM.
+      * NAO E UMA LISTA EXAUSTIVA DO PADRAO COBOL - COBRE AS PALAVRAS
+      * RESERVADAS MAIS COMUNS NO DIA A DIA DE DESENVOLVIMENTO DA CASA.
+      ******************************************************************
+       01  TABELA-PALAVRAS-RESERVADAS-LIT.
+           05  FILLER    PIC X(20) VALUE "ACCEPT              ".
+           05  FILLER    PIC X(20) VALUE "ADD                 ".
+           05  FILLER    PIC X(20) VALUE "CALL                ".
+           05  FILLER    PIC X(20) VALUE "CLOSE               ".
+           05  FILLER    PIC X(20) VALUE "COMPUTE             ".
+           05  FILLER    PIC X(20) VALUE "CONTINUE            ".
+           05  FILLER    PIC X(20) VALUE "COPY                ".
+           05  FILLER    PIC X(20) VALUE "DISPLAY             ".
+           05  FILLER    PIC X(20) VALUE "DIVIDE              ".
+           05  FILLER    PIC X(20) VALUE "ELSE                ".
+           05  FILLER    PIC X(20) VALUE "END-IF              ".
+           05  FILLER    PIC X(20) VALUE "END-PERFORM         ".
+           05  FILLER    PIC X(20) VALUE "EVALUATE            ".
+           05  FILLER    PIC X(20) VALUE "EXIT                ".
+           05  FILLER    PIC X(20) VALUE "FILE                ".
+           05  FILLER    PIC X(20) VALUE "FILLER              ".
+           05  FILLER    PIC X(20) VALUE "FROM                ".
+           05  FILLER    PIC X(20) VALUE "GIVING              ".
+           05  FILLER    PIC X(20) VALUE "GOBACK              ".
+           05  FILLER    PIC X(20) VALUE "IF                  ".
+           05  FILLER    PIC X(20) VALUE "INSPECT             ".
+           05  FILLER    PIC X(20) VALUE "MOVE                ".
+           05  FILLER    PIC X(20) VALUE "MULTIPLY            ".
+           05  FILLER    PIC X(20) VALUE "NEXT                ".
+           05  FILLER    PIC X(20) VALUE "OCCURS              ".
+           05  FILLER    PIC X(20) VALUE "OPEN                ".
+           05  FILLER    PIC X(20) VALUE "PERFORM             ".
+           05  FILLER    PIC X(20) VALUE "PICTURE             ".
+           05  FILLER    PIC X(20) VALUE "PROCEDURE           ".
+           05  FILLER    PIC X(20) VALUE "PROGRAM-ID          ".
+           05  FILLER    PIC X(20) VALUE "READ                ".
+           05  FILLER    PIC X(20) VALUE "REDEFINES           ".
+           05  FILLER    PIC X(20) VALUE "RETURNING           ".
+           05  FILLER    PIC X(20) VALUE "RUN                 ".
+           05  FILLER    PIC X(20) VALUE "SECTION             ".
+           05  FILLER    PIC X(20) VALUE "SELECT              ".
+           05  FILLER    PIC X(20) VALUE "SENTENCE            ".
+           05  FILLER    PIC X(20) VALUE "SET                 ".
+           05  FILLER    PIC X(20) VALUE "SPACE               ".
+           05  FILLER    PIC X(20) VALUE "SPACES              ".
+           05  FILLER    PIC X(20) VALUE "STOP                ".
+           05  FILLER    PIC X(20) VALUE "STRING              ".
+           05  FILLER    PIC X(20) VALUE "SUBTRACT            ".
+           05  FILLER    PIC X(20) VALUE "THRU                ".
+           05  FILLER    PIC X(20) VALUE "TO                  ".
+           05  FILLER    PIC X(20) VALUE "UNSTRING            ".
+           05  FILLER    PIC X(20) VALUE "USING               ".
+           05  FILLER    PIC X(20) VALUE "VALUE               ".
+           05  FILLER    PIC X(20) VALUE "WHEN                ".
+           05  FILLER    PIC X(20) VALUE "WRITE               ".
+           05  FILLER    PIC X(20) VALUE "ZERO                ".
+           05  FILLER    PIC X(20) VALUE "ZEROES              ".
+
+       01  TABELA-PALAVRAS-RESERVADAS REDEFINES
+               TABELA-PALAVRAS-RESERVADAS-LIT.
+           05  PALAVRA-RESERVADA       PIC X(20) OCCURS 52 TIMES
+                                        INDEXED BY IDX-PALAVRA-RESERVADA.

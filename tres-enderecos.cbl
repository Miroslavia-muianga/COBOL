@@ -1,45 +1,629 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID.   CONVERTE_TRES_ENDERECOS.
+      * AUTHOR.       R-SILVA.
+      * INSTALLATION. CPD.
+      * DATE-WRITTEN. 2025-10-20.
+      * DATE-COMPILED.
+      * PURPOSE.      Converte expressoes aritmeticas para codigo de
+      *               tres enderecos. Oferece a formula classica
+      *               x = a + b * d - c com operandos parametrizados,
+      *               e tambem um modo de expressao geral que aceita
+      *               qualquer expressao com +, -, *, / e parenteses.
+      *
+      * MODIFICATION HISTORY.
+      *   2026-08-01  R-SILVA   Operandos a, b, c e d deixam de ser
+      *                         fixos no codigo e passam a ser
+      *                         informados pelo usuario.
+      *   2026-08-02  R-SILVA   Adicionado modo de expressao geral:
+      *                         tokenizacao, conversao para posfixa
+      *                         (shunting-yard) e geracao do codigo de
+      *                         tres enderecos correspondente.
+      *   2026-08-03  R-SILVA   O codigo de tres enderecos gerado em
+      *                         qualquer um dos dois modos passa a ser
+      *                         gravado tambem em arquivo de listagem
+      *                         sequenciado, para uso por fases
+      *                         posteriores do processo.
+      *   2026-08-09  R-SILVA   LISTAGEM-TRES-ENDERECOS.TXT passa a
+      *                         gravar cada instrucao como uma
+      *                         quadrupla (operador, operando-1,
+      *                         operando-2, resultado) em campos
+      *                         discretos, em vez de uma linha de texto
+      *                         livre; o modo 1 passa a decompor
+      *                         x0 = a + t1 - c em duas instrucoes
+      *                         atomicas para que cada linha gravada
+      *                         tenha um unico operador.
       ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERTE_TRES_ENDERECOS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LISTAGEM-TAC
+               ASSIGN TO "LISTAGEM-TRES-ENDERECOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-LISTAGEM-TAC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LISTAGEM-TAC.
+       01  REG-LISTAGEM-TAC.
+           05 SEQ-LISTAGEM-TAC        PIC 9(6).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 OPERADOR-LISTAGEM-TAC   PIC X(2).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 OPERANDO-1-LISTAGEM-TAC PIC X(10).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 OPERANDO-2-LISTAGEM-TAC PIC X(10).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RESULTADO-LISTAGEM-TAC  PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 A                  PIC 9 VALUE 2.
-       01 B                  PIC 9 VALUE 3.
-       01 C                  PIC 9 VALUE 1.
-       01 D                  PIC 9 VALUE 4.
 
-       01 T1                 PIC 99.
-       01 T2                 PIC 99.
-       01 V                  PIC 99.      *> Resultado final (x)
+      * --- Arquivo de listagem do codigo de tres enderecos -------------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-LISTAGEM-TAC==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-LISTAGEM-TAC-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-LISTAGEM-TAC-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-LISTAGEM-TAC-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-LISTAGEM-TAC-ERRO-OUTRO==.
+       01 WS-SEQUENCIA-LISTAGEM-TAC PIC 9(6) VALUE 0.
+       01 WS-TAC-OPERADOR           PIC X(2)  VALUE SPACES.
+       01 WS-TAC-OPERANDO-1         PIC X(10) VALUE SPACES.
+       01 WS-TAC-OPERANDO-2         PIC X(10) VALUE SPACES.
+       01 WS-TAC-RESULTADO          PIC X(10) VALUE SPACES.
+
+      * --- Menu principal ----------------------------------------------
+       01 OPCAO-CONVERSAO        PIC 9 VALUE 1.
+           88 OPCAO-FORMULA-CLASSICA  VALUE 1.
+           88 OPCAO-EXPRESSAO-GERAL   VALUE 2.
+
+      * --- Formula classica parametrizada (a + b * d - c) --------------
+       01 A                  PIC 9.
+       01 B                  PIC 9.
+       01 C                  PIC 9.
+       01 D                  PIC 9.
+
+       01 T1                 PIC S99  SIGN IS LEADING SEPARATE.
+       01 T2                 PIC S99  SIGN IS LEADING SEPARATE.
+       01 TX                 PIC S99  SIGN IS LEADING SEPARATE.
+      *>                            Soma parcial (a + t1, t2)
+       01 V                  PIC S99  SIGN IS LEADING SEPARATE.
+      *>                            Resultado final (x); pode ser
+      *>                            negativo dependendo dos valores
+      *>                            informados para a, b, c e d.
+
+      * --- Expressao geral: entrada e tokenizacao -----------------------
+       01 EXPRESSAO-ENTRADA      PIC X(60).
+       01 TAMANHO-EXPRESSAO      PIC 9(3).
+       01 WS-ESPACOS-FINAIS      PIC 9(3).
+       01 POSICAO-LEITURA        PIC 9(3).
+       01 CARACTERE-ATUAL        PIC X.
+
+       01 TABELA-TOKENS.
+           05 TOKEN-ENTRADA OCCURS 30 TIMES.
+               10 TOKEN-TEXTO    PIC X(10).
+               10 TOKEN-TIPO     PIC X.
+      *>                            'V' operando, 'O' operador,
+      *>                            'A' abre parenteses, 'F' fecha
+       01 TOTAL-TOKENS           PIC 9(2) VALUE 0.
+       01 IDX-TOKEN              PIC 9(2) VALUE 0.
+       01 FLAG-LIMITE-TOKENS     PIC X VALUE 'N'.
+           88 LIMITE-TOKENS-EXCEDIDO  VALUE 'Y'.
+           88 LIMITE-TOKENS-OK        VALUE 'N'.
+       01 FLAG-EXPRESSAO-INVALIDA PIC X VALUE 'N'.
+           88 EXPRESSAO-INVALIDA     VALUE 'Y'.
+           88 EXPRESSAO-VALIDA       VALUE 'N'.
+
+       01 LITERAL-ACUMULADO      PIC X(10).
+       01 TAMANHO-LITERAL        PIC 9(2).
+
+      * --- Expressao geral: conversao para posfixa (shunting-yard) -----
+       01 TABELA-POSFIXA.
+           05 POSFIXA-TEXTO OCCURS 30 TIMES PIC X(10).
+       01 TOTAL-POSFIXA          PIC 9(2) VALUE 0.
+       01 IDX-POSFIXA            PIC 9(2) VALUE 0.
+       01 WS-BALANCO-PILHA       PIC 9(2) VALUE 0.
+
+       01 PILHA-OPERADORES.
+           05 PILHA-OP-TEXTO OCCURS 30 TIMES PIC X(1).
+       01 TOPO-PILHA-OPERADORES  PIC 9(2) VALUE 0.
+
+       01 WS-OPERADOR-CONSULTA   PIC X(1).
+       01 WS-PRECEDENCIA         PIC 9.
+       01 WS-PRECEDENCIA-NOVO    PIC 9.
+       01 WS-PRECEDENCIA-TOPO    PIC 9.
+
+      * --- Expressao geral: geracao do codigo de tres enderecos --------
+       01 PILHA-AVALIACAO.
+           05 PILHA-AVAL-TEXTO OCCURS 30 TIMES PIC X(10).
+       01 TOPO-PILHA-AVALIACAO   PIC 9(2) VALUE 0.
+
+       01 CONTADOR-TEMPORARIOS   PIC 9(2) VALUE 0.
+       01 NOME-TEMPORARIO        PIC X(10).
+       01 WS-OPERANDO-ESQUERDO   PIC X(10).
+       01 WS-OPERANDO-DIREITO    PIC X(10).
+       01 LINHA-TAC-EDICAO       PIC X(40).
 
        PROCEDURE DIVISION.
-       DISPLAY "=== Conversao para Codigo de Tres Enderecos ===".
-       DISPLAY "Expressao original: x = a + b * d - c".
-       DISPLAY "Valores: a=2, b=3, c=1, d=4".
-       DISPLAY " ".
+       0000-MAINLINE.
+           DISPLAY "=== Conversao para Codigo de Tres Enderecos ===".
+           DISPLAY " ".
+           DISPLAY "1 - Formula classica (x = a + b * d - c)".
+           DISPLAY "2 - Expressao geral (+, -, *, /, parenteses)".
+           DISPLAY "Escolha o modo de conversao: ".
+           ACCEPT OPCAO-CONVERSAO.
+
+           OPEN OUTPUT ARQ-LISTAGEM-TAC
+           IF NOT ARQ-LISTAGEM-TAC-OK
+               PERFORM 9800-ABEND-LISTAGEM-TAC
+                   THRU 9800-ABEND-LISTAGEM-TAC-EXIT
+           END-IF
+           MOVE 0 TO WS-SEQUENCIA-LISTAGEM-TAC
+
+           EVALUATE TRUE
+               WHEN OPCAO-FORMULA-CLASSICA
+                   PERFORM 1000-FORMULA-CLASSICA THRU 1000-EXIT
+               WHEN OPCAO-EXPRESSAO-GERAL
+                   PERFORM 2000-EXPRESSAO-GERAL THRU 2000-EXIT
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
+
+           CLOSE ARQ-LISTAGEM-TAC.
+
+           DISPLAY " ".
+           IF OPCAO-FORMULA-CLASSICA OR OPCAO-EXPRESSAO-GERAL
+               DISPLAY "Listagem gravada em LISTAGEM-TRES-ENDERECOS.TXT"
+           END-IF
+           DISPLAY "Programa finalizado.".
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-FORMULA-CLASSICA
+      *   Reproduz x = a + b * d - c com os operandos informados pelo
+      *   usuario, exibindo os resultados intermediarios t1 e t2.
+      ******************************************************************
+       1000-FORMULA-CLASSICA.
+           DISPLAY "Expressao: x = a + b * d - c".
+           DISPLAY " ".
+
+           DISPLAY "Informe o valor de a: ".
+           ACCEPT A.
+           DISPLAY "Informe o valor de b: ".
+           ACCEPT B.
+           DISPLAY "Informe o valor de c: ".
+           ACCEPT C.
+           DISPLAY "Informe o valor de d: ".
+           ACCEPT D.
+
+           DISPLAY " ".
+           DISPLAY "Valores: a=" A " b=" B " c=" C " d=" D.
+           DISPLAY " ".
 
       *> t1 = b * d
-       COMPUTE T1 = B * D.
-       DISPLAY "t1 = b * d          -> t1 = " T1.
+           COMPUTE T1 = B * D.
+           DISPLAY "t1 = b * d          -> t1 = " T1.
+           MOVE "*"  TO WS-TAC-OPERADOR
+           MOVE B    TO WS-TAC-OPERANDO-1
+           MOVE D    TO WS-TAC-OPERANDO-2
+           MOVE T1   TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
 
-      *> x0 = a + t1 - c
-       COMPUTE V = A + T1 - C.
-       DISPLAY "x0 = a + t1 - c     -> x0 = " V.
+      *> x0 = a + t1 - c (gravado como duas instrucoes atomicas de
+      *> tres enderecos: tx = a + t1, seguida de x0 = tx - c)
+           COMPUTE TX = A + T1.
+           MOVE "+"  TO WS-TAC-OPERADOR
+           MOVE A    TO WS-TAC-OPERANDO-1
+           MOVE T1   TO WS-TAC-OPERANDO-2
+           MOVE TX   TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
+
+           COMPUTE V = TX - C.
+           DISPLAY "x0 = a + t1 - c     -> x0 = " V.
+           MOVE "-"  TO WS-TAC-OPERADOR
+           MOVE TX   TO WS-TAC-OPERANDO-1
+           MOVE C    TO WS-TAC-OPERANDO-2
+           MOVE V    TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
 
       *> t2 = a + t1
-       COMPUTE T2 = A + T1.
-       DISPLAY "t2 = a + t1         -> t2 = " T2.
+           COMPUTE T2 = A + T1.
+           DISPLAY "t2 = a + t1         -> t2 = " T2.
+           MOVE "+"  TO WS-TAC-OPERADOR
+           MOVE A    TO WS-TAC-OPERANDO-1
+           MOVE T1   TO WS-TAC-OPERANDO-2
+           MOVE T2   TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
 
       *> x2 = t2 - c
-       COMPUTE V = T2 - C.
-       DISPLAY "x2 = t2 - c         -> x2 = " V.
+           COMPUTE V = T2 - C.
+           DISPLAY "x2 = t2 - c         -> x2 = " V.
+           MOVE "-"  TO WS-TAC-OPERADOR
+           MOVE T2   TO WS-TAC-OPERANDO-1
+           MOVE C    TO WS-TAC-OPERANDO-2
+           MOVE V    TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPRESSAO-GERAL
+      *   Aceita uma expressao qualquer com variaveis de uma letra,
+      *   literais numericos, +, -, *, / e parenteses; gera o codigo
+      *   de tres enderecos correspondente.
+      ******************************************************************
+       2000-EXPRESSAO-GERAL.
+           DISPLAY "Informe a expressao (ex.: (A+B)*C-D): ".
+           MOVE SPACES TO EXPRESSAO-ENTRADA.
+           ACCEPT EXPRESSAO-ENTRADA.
+
+           PERFORM 2100-TOKENIZAR THRU 2100-EXIT
+           IF EXPRESSAO-INVALIDA
+               DISPLAY "Erro: expressao contem caractere nao "
+                       "reconhecido."
+               GO TO 2000-EXIT
+           END-IF
+           IF LIMITE-TOKENS-EXCEDIDO
+               DISPLAY "Erro: expressao excede o limite de 30 tokens."
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2200-CONVERTER-PARA-POSFIXA THRU 2200-EXIT
+           IF EXPRESSAO-INVALIDA
+               DISPLAY "Erro: expressao invalida (operandos e "
+                       "operadores desbalanceados)."
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2300-GERAR-CODIGO-TRES-ENDERECOS THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      * --- Tokenizacao da expressao de entrada --------------------------
+       2100-TOKENIZAR.
+           MOVE 0 TO WS-ESPACOS-FINAIS
+           INSPECT EXPRESSAO-ENTRADA TALLYING WS-ESPACOS-FINAIS
+               FOR TRAILING SPACES
+           COMPUTE TAMANHO-EXPRESSAO = 60 - WS-ESPACOS-FINAIS
+           MOVE 1 TO POSICAO-LEITURA
+           MOVE 0 TO TOTAL-TOKENS
+           SET LIMITE-TOKENS-OK TO TRUE
+           SET EXPRESSAO-VALIDA TO TRUE
+
+           PERFORM 2110-LER-PROXIMO-TOKEN THRU 2110-EXIT
+               UNTIL POSICAO-LEITURA > TAMANHO-EXPRESSAO
+                  OR LIMITE-TOKENS-EXCEDIDO
+                  OR EXPRESSAO-INVALIDA.
+       2100-EXIT.
+           EXIT.
+
+       2110-LER-PROXIMO-TOKEN.
+           MOVE EXPRESSAO-ENTRADA(POSICAO-LEITURA:1) TO CARACTERE-ATUAL
+           EVALUATE TRUE
+               WHEN CARACTERE-ATUAL = SPACE
+                   ADD 1 TO POSICAO-LEITURA
+               WHEN CARACTERE-ATUAL = "("
+                   IF TOTAL-TOKENS >= 30
+                       SET LIMITE-TOKENS-EXCEDIDO TO TRUE
+                   ELSE
+                       ADD 1 TO TOTAL-TOKENS
+                       MOVE "(" TO TOKEN-TEXTO(TOTAL-TOKENS)
+                       MOVE "A" TO TOKEN-TIPO(TOTAL-TOKENS)
+                       ADD 1 TO POSICAO-LEITURA
+                   END-IF
+               WHEN CARACTERE-ATUAL = ")"
+                   IF TOTAL-TOKENS >= 30
+                       SET LIMITE-TOKENS-EXCEDIDO TO TRUE
+                   ELSE
+                       ADD 1 TO TOTAL-TOKENS
+                       MOVE ")" TO TOKEN-TEXTO(TOTAL-TOKENS)
+                       MOVE "F" TO TOKEN-TIPO(TOTAL-TOKENS)
+                       ADD 1 TO POSICAO-LEITURA
+                   END-IF
+               WHEN CARACTERE-ATUAL = "+" OR "-" OR "*" OR "/"
+                   IF TOTAL-TOKENS >= 30
+                       SET LIMITE-TOKENS-EXCEDIDO TO TRUE
+                   ELSE
+                       ADD 1 TO TOTAL-TOKENS
+                       MOVE CARACTERE-ATUAL TO TOKEN-TEXTO(TOTAL-TOKENS)
+                       MOVE "O" TO TOKEN-TIPO(TOTAL-TOKENS)
+                       ADD 1 TO POSICAO-LEITURA
+                   END-IF
+               WHEN CARACTERE-ATUAL >= "0" AND CARACTERE-ATUAL <= "9"
+                   PERFORM 2120-LER-LITERAL-NUMERICO THRU 2120-EXIT
+               WHEN CARACTERE-ATUAL >= "A" AND CARACTERE-ATUAL <= "Z"
+                   IF TOTAL-TOKENS >= 30
+                       SET LIMITE-TOKENS-EXCEDIDO TO TRUE
+                   ELSE
+                       ADD 1 TO TOTAL-TOKENS
+                       MOVE CARACTERE-ATUAL TO TOKEN-TEXTO(TOTAL-TOKENS)
+                       MOVE "V" TO TOKEN-TIPO(TOTAL-TOKENS)
+                       ADD 1 TO POSICAO-LEITURA
+                   END-IF
+               WHEN OTHER
+                   SET EXPRESSAO-INVALIDA TO TRUE
+                   ADD 1 TO POSICAO-LEITURA
+           END-EVALUATE.
+       2110-EXIT.
+           EXIT.
+
+       2120-LER-LITERAL-NUMERICO.
+           MOVE SPACES TO LITERAL-ACUMULADO
+           MOVE 0 TO TAMANHO-LITERAL
+
+           PERFORM 2121-ACUMULAR-DIGITO THRU 2121-EXIT
+               UNTIL POSICAO-LEITURA > TAMANHO-EXPRESSAO
+                  OR EXPRESSAO-ENTRADA(POSICAO-LEITURA:1) < "0"
+                  OR EXPRESSAO-ENTRADA(POSICAO-LEITURA:1) > "9"
 
-       DISPLAY " ".
-       DISPLAY "Programa finalizado.".
-       STOP RUN.
+           IF TOTAL-TOKENS >= 30
+               SET LIMITE-TOKENS-EXCEDIDO TO TRUE
+           ELSE
+               ADD 1 TO TOTAL-TOKENS
+               MOVE LITERAL-ACUMULADO TO TOKEN-TEXTO(TOTAL-TOKENS)
+               MOVE "V" TO TOKEN-TIPO(TOTAL-TOKENS)
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2121-ACUMULAR-DIGITO.
+           ADD 1 TO TAMANHO-LITERAL
+           MOVE EXPRESSAO-ENTRADA(POSICAO-LEITURA:1)
+               TO LITERAL-ACUMULADO(TAMANHO-LITERAL:1)
+           ADD 1 TO POSICAO-LEITURA.
+       2121-EXIT.
+           EXIT.
+
+      * --- Conversao infixa -> posfixa (algoritmo shunting-yard) -------
+       2200-CONVERTER-PARA-POSFIXA.
+           MOVE 0 TO TOTAL-POSFIXA
+           MOVE 0 TO TOPO-PILHA-OPERADORES
+
+           PERFORM 2210-PROCESSAR-TOKEN-INFIXO THRU 2210-EXIT
+               VARYING IDX-TOKEN FROM 1 BY 1
+                   UNTIL IDX-TOKEN > TOTAL-TOKENS
+
+           PERFORM 2240-DESEMPILHAR-RESTANTE THRU 2240-EXIT
+               UNTIL TOPO-PILHA-OPERADORES = 0
+
+           PERFORM 2250-VALIDAR-POSFIXA THRU 2250-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2210-PROCESSAR-TOKEN-INFIXO.
+           EVALUATE TOKEN-TIPO(IDX-TOKEN)
+               WHEN "V"
+                   ADD 1 TO TOTAL-POSFIXA
+                   MOVE TOKEN-TEXTO(IDX-TOKEN)
+                       TO POSFIXA-TEXTO(TOTAL-POSFIXA)
+               WHEN "A"
+                   ADD 1 TO TOPO-PILHA-OPERADORES
+                   MOVE "(" TO PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+               WHEN "F"
+                   PERFORM 2212-DESEMPILHAR-ATE-ABRE
+                       THRU 2212-EXIT
+               WHEN "O"
+                   PERFORM 2213-DESEMPILHAR-MAIOR-PRECEDENCIA
+                       THRU 2213-EXIT
+                   ADD 1 TO TOPO-PILHA-OPERADORES
+                   MOVE TOKEN-TEXTO(IDX-TOKEN)(1:1)
+                       TO PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+           END-EVALUATE.
+       2210-EXIT.
+           EXIT.
+
+       2212-DESEMPILHAR-ATE-ABRE.
+           PERFORM 2214-DESEMPILHAR-UM-OPERADOR THRU 2214-EXIT
+               UNTIL TOPO-PILHA-OPERADORES = 0
+                  OR PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES) = "("
+           IF TOPO-PILHA-OPERADORES > 0
+               SUBTRACT 1 FROM TOPO-PILHA-OPERADORES
+           END-IF.
+       2212-EXIT.
+           EXIT.
+
+       2213-DESEMPILHAR-MAIOR-PRECEDENCIA.
+           MOVE TOKEN-TEXTO(IDX-TOKEN)(1:1) TO WS-OPERADOR-CONSULTA
+           PERFORM 2230-OBTER-PRECEDENCIA-DE THRU 2230-EXIT
+           MOVE WS-PRECEDENCIA TO WS-PRECEDENCIA-NOVO
+           PERFORM 2216-ATUALIZAR-PRECEDENCIA-TOPO THRU 2216-EXIT
+
+           PERFORM 2215-VERIFICAR-E-DESEMPILHAR THRU 2215-EXIT
+               UNTIL TOPO-PILHA-OPERADORES = 0
+                  OR PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES) = "("
+                  OR WS-PRECEDENCIA-TOPO < WS-PRECEDENCIA-NOVO.
+       2213-EXIT.
+           EXIT.
+
+       2214-DESEMPILHAR-UM-OPERADOR.
+           ADD 1 TO TOTAL-POSFIXA
+           MOVE PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+               TO POSFIXA-TEXTO(TOTAL-POSFIXA)
+           SUBTRACT 1 FROM TOPO-PILHA-OPERADORES.
+       2214-EXIT.
+           EXIT.
+
+       2215-VERIFICAR-E-DESEMPILHAR.
+           ADD 1 TO TOTAL-POSFIXA
+           MOVE PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+               TO POSFIXA-TEXTO(TOTAL-POSFIXA)
+           SUBTRACT 1 FROM TOPO-PILHA-OPERADORES
+           PERFORM 2216-ATUALIZAR-PRECEDENCIA-TOPO THRU 2216-EXIT.
+       2215-EXIT.
+           EXIT.
+
+       2216-ATUALIZAR-PRECEDENCIA-TOPO.
+           MOVE 0 TO WS-PRECEDENCIA-TOPO
+           IF TOPO-PILHA-OPERADORES > 0
+              AND PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES) NOT = "("
+               MOVE PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+                   TO WS-OPERADOR-CONSULTA
+               PERFORM 2230-OBTER-PRECEDENCIA-DE THRU 2230-EXIT
+               MOVE WS-PRECEDENCIA TO WS-PRECEDENCIA-TOPO
+           END-IF.
+       2216-EXIT.
+           EXIT.
+
+       2230-OBTER-PRECEDENCIA-DE.
+           EVALUATE WS-OPERADOR-CONSULTA
+               WHEN "+" MOVE 1 TO WS-PRECEDENCIA
+               WHEN "-" MOVE 1 TO WS-PRECEDENCIA
+               WHEN "*" MOVE 2 TO WS-PRECEDENCIA
+               WHEN "/" MOVE 2 TO WS-PRECEDENCIA
+               WHEN OTHER MOVE 0 TO WS-PRECEDENCIA
+           END-EVALUATE.
+       2230-EXIT.
+           EXIT.
+
+       2240-DESEMPILHAR-RESTANTE.
+           ADD 1 TO TOTAL-POSFIXA
+           MOVE PILHA-OP-TEXTO(TOPO-PILHA-OPERADORES)
+               TO POSFIXA-TEXTO(TOTAL-POSFIXA)
+           SUBTRACT 1 FROM TOPO-PILHA-OPERADORES.
+       2240-EXIT.
+           EXIT.
+
+      * --- Validacao da posfixa: confere se ha operandos suficientes --
+      * --- para cada operador antes de gerar o codigo de tres        --
+      * --- enderecos (evita estourar a pilha de avaliacao).          --
+       2250-VALIDAR-POSFIXA.
+           MOVE 0 TO WS-BALANCO-PILHA
+
+           PERFORM 2260-VERIFICAR-TOKEN-POSFIXO THRU 2260-EXIT
+               VARYING IDX-POSFIXA FROM 1 BY 1
+                   UNTIL IDX-POSFIXA > TOTAL-POSFIXA
+                      OR EXPRESSAO-INVALIDA
+
+           IF EXPRESSAO-VALIDA AND WS-BALANCO-PILHA NOT = 1
+               SET EXPRESSAO-INVALIDA TO TRUE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       2260-VERIFICAR-TOKEN-POSFIXO.
+           EVALUATE POSFIXA-TEXTO(IDX-POSFIXA)
+               WHEN "+" WHEN "-" WHEN "*" WHEN "/"
+                   IF WS-BALANCO-PILHA < 2
+                       SET EXPRESSAO-INVALIDA TO TRUE
+                   ELSE
+                       SUBTRACT 1 FROM WS-BALANCO-PILHA
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-BALANCO-PILHA
+           END-EVALUATE.
+       2260-EXIT.
+           EXIT.
+
+      * --- Geracao do codigo de tres enderecos a partir da posfixa -----
+       2300-GERAR-CODIGO-TRES-ENDERECOS.
+           MOVE 0 TO TOPO-PILHA-AVALIACAO
+           MOVE 0 TO CONTADOR-TEMPORARIOS
+           DISPLAY " ".
+           DISPLAY "Codigo de tres enderecos gerado:".
+
+           PERFORM 2310-PROCESSAR-TOKEN-POSFIXO THRU 2310-EXIT
+               VARYING IDX-POSFIXA FROM 1 BY 1
+                   UNTIL IDX-POSFIXA > TOTAL-POSFIXA
+
+           IF TOPO-PILHA-AVALIACAO > 0
+               DISPLAY "Resultado final: x = "
+                       PILHA-AVAL-TEXTO(TOPO-PILHA-AVALIACAO)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-PROCESSAR-TOKEN-POSFIXO.
+           EVALUATE TRUE
+               WHEN POSFIXA-TEXTO(IDX-POSFIXA) = "+"
+                  OR POSFIXA-TEXTO(IDX-POSFIXA) = "-"
+                  OR POSFIXA-TEXTO(IDX-POSFIXA) = "*"
+                  OR POSFIXA-TEXTO(IDX-POSFIXA) = "/"
+                   PERFORM 2320-GERAR-LINHA-TAC THRU 2320-EXIT
+               WHEN OTHER
+                   ADD 1 TO TOPO-PILHA-AVALIACAO
+                   MOVE POSFIXA-TEXTO(IDX-POSFIXA)
+                       TO PILHA-AVAL-TEXTO(TOPO-PILHA-AVALIACAO)
+           END-EVALUATE.
+       2310-EXIT.
+           EXIT.
+
+       2320-GERAR-LINHA-TAC.
+           MOVE PILHA-AVAL-TEXTO(TOPO-PILHA-AVALIACAO)
+               TO WS-OPERANDO-DIREITO
+           SUBTRACT 1 FROM TOPO-PILHA-AVALIACAO
+           MOVE PILHA-AVAL-TEXTO(TOPO-PILHA-AVALIACAO)
+               TO WS-OPERANDO-ESQUERDO
+           SUBTRACT 1 FROM TOPO-PILHA-AVALIACAO
+
+           ADD 1 TO CONTADOR-TEMPORARIOS
+           MOVE SPACES TO NOME-TEMPORARIO
+           STRING "T" DELIMITED BY SIZE
+                  CONTADOR-TEMPORARIOS DELIMITED BY SIZE
+               INTO NOME-TEMPORARIO
+
+           MOVE SPACES TO LINHA-TAC-EDICAO
+           STRING NOME-TEMPORARIO DELIMITED BY SPACE
+                  " = " DELIMITED BY SIZE
+                  WS-OPERANDO-ESQUERDO DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  POSFIXA-TEXTO(IDX-POSFIXA) DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-OPERANDO-DIREITO DELIMITED BY SPACE
+               INTO LINHA-TAC-EDICAO
+           DISPLAY LINHA-TAC-EDICAO
+
+           ADD 1 TO TOPO-PILHA-AVALIACAO
+           MOVE NOME-TEMPORARIO
+               TO PILHA-AVAL-TEXTO(TOPO-PILHA-AVALIACAO)
+
+           MOVE POSFIXA-TEXTO(IDX-POSFIXA) TO WS-TAC-OPERADOR
+           MOVE WS-OPERANDO-ESQUERDO       TO WS-TAC-OPERANDO-1
+           MOVE WS-OPERANDO-DIREITO        TO WS-TAC-OPERANDO-2
+           MOVE NOME-TEMPORARIO            TO WS-TAC-RESULTADO
+           PERFORM 9000-GRAVAR-LINHA-LISTAGEM THRU 9000-EXIT.
+       2320-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-GRAVAR-LINHA-LISTAGEM
+      *   Grava uma instrucao de codigo de tres enderecos no arquivo de
+      *   listagem sequenciado, como uma quadrupla (numero de sequencia,
+      *   operador, operando-1, operando-2, resultado) para que o
+      *   arquivo possa ser lido por um processo posterior sem precisar
+      *   reanalisar texto livre. WS-TAC-OPERADOR/OPERANDO-1/OPERANDO-2/
+      *   RESULTADO devem estar preenchidos pelo paragrafo chamador.
+      ******************************************************************
+       9000-GRAVAR-LINHA-LISTAGEM.
+           MOVE SPACES TO REG-LISTAGEM-TAC
+           ADD 10 TO WS-SEQUENCIA-LISTAGEM-TAC
+           MOVE WS-SEQUENCIA-LISTAGEM-TAC TO SEQ-LISTAGEM-TAC
+           MOVE WS-TAC-OPERADOR           TO OPERADOR-LISTAGEM-TAC
+           MOVE WS-TAC-OPERANDO-1         TO OPERANDO-1-LISTAGEM-TAC
+           MOVE WS-TAC-OPERANDO-2         TO OPERANDO-2-LISTAGEM-TAC
+           MOVE WS-TAC-RESULTADO          TO RESULTADO-LISTAGEM-TAC
+           WRITE REG-LISTAGEM-TAC
+           IF NOT ARQ-LISTAGEM-TAC-OK
+               PERFORM 9800-ABEND-LISTAGEM-TAC
+                   THRU 9800-ABEND-LISTAGEM-TAC-EXIT
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-ABEND-LISTAGEM-TAC
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-LISTAGEM-TAC==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-LISTAGEM-TAC-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-LISTAGEM-TAC==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de listagem TAC"==.

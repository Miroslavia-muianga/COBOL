@@ -0,0 +1,26 @@
+      ******************************************************************
+      * ABENDFIL.CPY
+      * PARAGRAFO PADRAO DE ABORT POR ERRO FATAL DE ARQUIVO. INCLUIDO
+      * NA PROCEDURE DIVISION, UMA VEZ POR ARQUIVO QUE JUSTIFIQUE
+      * INTERROMPER O JOB (EM VEZ DE SO DEIXAR O PROGRAMA CONTINUAR COM
+      * O ARQUIVO FECHADO OU COM DADOS INCOMPLETOS).
+      *
+      * USO -- :XXX: E O MESMO NOME DE ARQUIVO USADO AO INCLUIR
+      * FILESTAT.CPY PARA ESTE ARQUIVO:
+      *     COPY ABENDFIL
+      *         REPLACING ==9800-ABEND-TAG==      BY
+      *                       ==9800-ABEND-XXX==
+      *                   ==9800-ABEND-TAG-EXIT== BY
+      *                       ==9800-ABEND-XXX-EXIT==
+      *                   ==STATUS-ARQ-TAG==      BY
+      *                       ==STATUS-ARQ-XXX==
+      *                   ==TEXTO-ABEND==         BY
+      *                       =="descricao do arquivo"==.
+      ******************************************************************
+       9800-ABEND-TAG.
+           DISPLAY "ERRO FATAL: " TEXTO-ABEND.
+           DISPLAY "FILE STATUS = " STATUS-ARQ-TAG.
+           DISPLAY "Job interrompido.".
+           STOP RUN.
+       9800-ABEND-TAG-EXIT.
+           EXIT.

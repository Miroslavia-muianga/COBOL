@@ -1,96 +1,826 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDADOR-DETALHADO.
+       AUTHOR. R-SILVA.
+       INSTALLATION. CPD.
+       DATE-WRITTEN. 2025-11-03.
+       DATE-COMPILED.
+      ******************************************************************
+      * VALIDA IDENTIFICADORES COBOL CONTRA AS REGRAS DE NOMENCLATURA
+      * DO PADRAO DA CASA (TAMANHO, PRIMEIRO CARACTERE, CARACTERES
+      * PERMITIDOS E HIFENS).
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * ---------- ------ ----------------------------------------------
+      * 2026-07-20 RMS    MODO LOTE: LE ARQUIVO DE NOMES SUBMETIDOS E
+      *                   GRAVA UM RELATORIO PASS/FAIL, EM VEZ DE EXIGIR
+      *                   UM ACCEPT POR IDENTIFICADOR.
+      * 2026-07-21 RMS    REGRA 5: REJEITA IDENTIFICADOR IGUAL A PALAVRA
+      *                   RESERVADA DA TABELA EM RESERVW.CPY.
+      * 2026-07-22 RMS    MODO LOTE PASSA A ACUMULAR E EXIBIR UM RESUMO
+      *                   DE TOTAIS POR REGRA VIOLADA AO FINAL DO RUN.
+      * 2026-07-23 RMS    GRAVA TRILHA DE AUDITORIA (IDENTIFICADOR,
+      *                   DATA/HORA, RESULTADO E MENSAGEM) PARA CADA
+      *                   VALIDACAO, NOS DOIS MODOS DE EXECUCAO.
+      * 2026-07-24 RMS    NOVO MODO 3: VARRE UM FONTE COBOL, EXTRAI OS
+      *                   DATA-NAMES DOS NIVEIS DA DATA DIVISION E
+      *                   VALIDA CADA UM AUTOMATICAMENTE.
+      * 2026-07-25 RMS    MODO LOTE GRAVA CHECKPOINT A CADA N REGISTROS
+      *                   E RETOMA A PARTIR DELE NA PROXIMA EXECUCAO,
+      *                   PARA SOBREVIVER A UM ABEND NO MEIO DO LOTE.
+      * 2026-08-04 RMS    AS REGRAS DE VALIDACAO PASSAM A SER CHAMADAS
+      *                   NO SUBPROGRAMA REGRAS-NOMENCLATURA, PARA QUE
+      *                   O MESMO MOTOR DE REGRAS POSSA SER REUSADO POR
+      *                   OUTROS JOBS DO CICLO DE VALIDACAO.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOMES-ENTRADA
+               ASSIGN TO "NOMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-NOMES-ENTRADA.
+
+           SELECT ARQ-RELATORIO-VALIDACAO
+               ASSIGN TO "RELATORIO-VALIDACAO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-RELATORIO-VALIDACAO.
+
+           SELECT ARQ-TRILHA-AUDITORIA
+               ASSIGN TO "TRILHA-AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-TRILHA-AUDITORIA.
+
+           SELECT ARQ-FONTE-COBOL
+               ASSIGN DYNAMIC NOME-ARQUIVO-FONTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-FONTE-COBOL.
+
+           SELECT ARQ-CHECKPOINT-LOTE
+               ASSIGN TO "CHECKPOINT-LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQ-CHECKPOINT-LOTE.
+
+           SELECT ARQ-HISTORICO-VALIDACAO
+               ASSIGN TO "HISTORICO-VALIDACAO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-HISTORICO-VALIDACAO
+               FILE STATUS IS STATUS-ARQ-HISTORICO-VALIDACAO.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOMES-ENTRADA.
+       01  REG-NOME-ENTRADA            PIC X(30).
+
+       FD  ARQ-RELATORIO-VALIDACAO.
+       01  REG-LINHA-RELATORIO         PIC X(100).
+
+       FD  ARQ-TRILHA-AUDITORIA.
+       01  REG-TRILHA-AUDITORIA        PIC X(130).
+
+       FD  ARQ-CHECKPOINT-LOTE.
+       01  REG-CHECKPOINT-LOTE.
+           05 CKPT-REGISTROS-LIDOS          PIC 9(5).
+           05 CKPT-PAGINA-RELATORIO         PIC 9(3).
+           05 CKPT-TOTAL-VALIDOS            PIC 9(5).
+           05 CKPT-TOTAL-INVALIDOS          PIC 9(5).
+           05 CKPT-TOTAL-AVISOS             PIC 9(5).
+           05 CKPT-REGRA-1-VAZIO            PIC 9(5).
+           05 CKPT-REGRA-2-PRIM-CHAR        PIC 9(5).
+           05 CKPT-REGRA-3-CARACTER         PIC 9(5).
+           05 CKPT-REGRA-4-HIFEN-DUPLO      PIC 9(5).
+           05 CKPT-REGRA-5-HIFEN-FINAL      PIC 9(5).
+           05 CKPT-REGRA-6-RESERVADA        PIC 9(5).
+
+       FD  ARQ-FONTE-COBOL.
+       01  REG-LINHA-FONTE             PIC X(80).
+
+       FD  ARQ-HISTORICO-VALIDACAO.
+       01  REG-HISTORICO-VALIDACAO.
+           05 CHAVE-HISTORICO-VALIDACAO      PIC X(30).
+           05 STATUS-HISTORICO-VALIDACAO     PIC X(8).
+           05 MOTIVO-HISTORICO-VALIDACAO     PIC X(60).
+           05 DATA-HORA-HISTORICO-VALIDACAO  PIC X(21).
+
        WORKING-STORAGE SECTION.
-       01 NOME-IDENTIFICADOR           PIC X(30).
-       01 NOME-IDENTIFICADOR-MAIUSCULO  PIC X(30).
-       01 INDICE                       PIC 99.
-       01 TAMANHO-DO-TEXTO             PIC 99.
-       01 MENSAGEM-DE-ERRO             PIC X(60) VALUE SPACES.
-       
-       01 STATUS-VALIDACAO             PIC X VALUE 'S'.
+       01  NOME-IDENTIFICADOR           PIC X(30).
+       01  MENSAGEM-DE-ERRO             PIC X(60) VALUE SPACES.
+
+       01  STATUS-VALIDACAO             PIC X VALUE 'S'.
            88 IDENTIFICADOR-E-VALIDO         VALUE 'S'.
            88 IDENTIFICADOR-E-INVALIDO       VALUE 'N'.
 
-       01 CARACTERE-ATUAL              PIC X.
-       01 CARACTERE-ANTERIOR           PIC X.
+      * --- AVISO DE CONVENCAO DE ESTILO (NAO REPROVA O IDENTIFICADOR) -
+       01  INDICADOR-AVISO              PIC X VALUE 'N'.
+           88 HOUVE-AVISO                    VALUE 'S'.
+           88 SEM-AVISO                      VALUE 'N'.
+       01  MENSAGEM-DE-AVISO            PIC X(60) VALUE SPACES.
+
+      * --- CONTROLE DE MODO DE EXECUCAO ----------------------------
+       01  WS-MODO-EXECUCAO             PIC 9 VALUE 1.
+           88 MODO-INDIVIDUAL                 VALUE 1.
+           88 MODO-LOTE                       VALUE 2.
+           88 MODO-SCAN                       VALUE 3.
+           88 MODO-CONSULTA-HISTORICO         VALUE 4.
+
+      * --- HISTORICO DE VALIDACAO (CONSULTA PARA O HELPDESK) ---------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-HISTORICO-VALIDACAO==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-HISTORICO-VALIDACAO-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-HISTORICO-VALIDACAO-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-HISTORICO-VALIDACAO-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-HISTORICO-VALIDACAO-ERRO-OUTRO==.
+       01  IDENTIFICADOR-CONSULTADO     PIC X(30).
+
+      * --- CONTROLE DO MODO LOTE ------------------------------------
+       01  FLAG-FIM-ARQUIVO-NOMES       PIC X VALUE 'N'.
+           88 FIM-ARQUIVO-NOMES               VALUE 'Y'.
+       01  CONTADOR-REGISTROS-LIDOS     PIC 9(5) VALUE 0.
+       01  LINHA-RELATORIO-EDICAO       PIC X(100) VALUE SPACES.
+
+      * --- PAGINACAO DO RELATORIO DE VALIDACAO (FORMATO IMPRESSAO) ---
+       01  LINHAS-POR-PAGINA-RELATORIO  PIC 9(2) VALUE 20.
+       01  CONTADOR-LINHAS-NA-PAGINA    PIC 9(2) VALUE 0.
+       01  NUMERO-PAGINA-RELATORIO      PIC 9(3) VALUE 0.
+       01  WS-DATA-HORA-RELATORIO       PIC X(21).
+       01  WS-DATA-RELATORIO-EDICAO     PIC X(10) VALUE SPACES.
+       01  LINHA-CABECALHO-RELATORIO    PIC X(80) VALUE SPACES.
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-NOMES-ENTRADA==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-NOMES-ENTRADA-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-NOMES-ENTRADA-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-NOMES-ENTRADA-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-NOMES-ENTRADA-ERRO-OUTRO==.
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-RELATORIO-VALIDACAO==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-RELATORIO-VALIDACAO-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-RELATORIO-VALIDACAO-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-RELATORIO-VALIDACAO-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-RELATORIO-VALIDACAO-ERRO-OUTRO==.
+
+      * --- CHECKPOINT/RESTART DO MODO LOTE ----------------------------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-CHECKPOINT-LOTE==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-CHECKPOINT-LOTE-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-CHECKPOINT-LOTE-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-CHECKPOINT-LOTE-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-CHECKPOINT-LOTE-ERRO-OUTRO==.
+       01  INTERVALO-CHECKPOINT         PIC 9(3) VALUE 10.
+       01  CONTADOR-ULTIMO-CHECKPOINT   PIC 9(5) VALUE 0.
+       01  WS-RESTO-CHECKPOINT          PIC 9(3) VALUE 0.
+       01  WS-QUOCIENTE-CHECKPOINT      PIC 9(5) VALUE 0.
+
+      * --- CONTROLE DO MODO SCAN (VARREDURA DE FONTE COBOL) ----------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-FONTE-COBOL==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-FONTE-COBOL-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-FONTE-COBOL-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-FONTE-COBOL-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-FONTE-COBOL-ERRO-OUTRO==.
+       01  NOME-ARQUIVO-FONTE            PIC X(60).
+       01  FLAG-FIM-ARQUIVO-FONTE        PIC X VALUE 'N'.
+           88 FIM-ARQUIVO-FONTE                VALUE 'Y'.
+       01  LINHA-FONTE-TRABALHO          PIC X(80).
+       01  PRIMEIRO-TOKEN-FONTE          PIC X(30).
+       01  SEGUNDO-TOKEN-FONTE           PIC X(30).
+
+      * --- ESTATISTICAS DO LOTE (TOTAIS E QUEBRA POR REGRA) ----------
+       01  INDICADOR-REGRA-VIOLADA      PIC 9 VALUE 0.
+           88 NENHUMA-REGRA-VIOLADA           VALUE 0.
+       01  ESTATISTICAS-DO-LOTE.
+           05 CONTADOR-TOTAL-VALIDOS        PIC 9(5) VALUE 0.
+           05 CONTADOR-TOTAL-INVALIDOS      PIC 9(5) VALUE 0.
+           05 CONTADOR-TOTAL-AVISOS         PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-1-VAZIO        PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-2-PRIM-CHAR    PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-3-CARACTER     PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-4-HIFEN-DUPLO  PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-5-HIFEN-FINAL  PIC 9(5) VALUE 0.
+           05 CONTADOR-REGRA-6-RESERVADA    PIC 9(5) VALUE 0.
+
+      * --- TRILHA DE AUDITORIA ----------------------------------------
+       COPY FILESTAT
+           REPLACING ==STATUS-ARQ-TAG==        BY
+                         ==STATUS-ARQ-TRILHA-AUDITORIA==
+                     ==ARQ-TAG-OK==            BY
+                         ==ARQ-TRILHA-AUDITORIA-OK==
+                     ==ARQ-TAG-FIM-ARQUIVO==    BY
+                         ==ARQ-TRILHA-AUDITORIA-FIM-ARQUIVO==
+                     ==ARQ-TAG-NAO-ENCONTRADO== BY
+                         ==ARQ-TRILHA-AUDITORIA-NAO-ENCONTRADO==
+                     ==ARQ-TAG-ERRO-OUTRO==     BY
+                         ==ARQ-TRILHA-AUDITORIA-ERRO-OUTRO==.
+       01  CARIMBO-DATA-HORA             PIC X(21).
+       01  STATUS-VALIDACAO-LEGIVEL      PIC X(8).
+       01  LINHA-TRILHA-EDICAO           PIC X(130) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-SELECIONAR-MODO THRU 2000-EXIT
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT
+           STOP RUN.
+
+      * =========================
+      * APRESENTACAO E ESCOLHA DE MODO
+       1000-INICIALIZAR.
            DISPLAY "================================================"
-           DISPLAY "   ANALIZADOR LÉXICO DE IDENTIFICADORES COBOL   "
+           DISPLAY "   ANALIZADOR LEXICO DE IDENTIFICADORES COBOL   "
            DISPLAY "================================================"
+           DISPLAY "1 - Validar um identificador (modo interativo)"
+           DISPLAY "2 - Validar lote de identificadores (arquivo)"
+           DISPLAY "3 - Varrer um fonte COBOL e validar os data-names"
+           DISPLAY "4 - Consultar historico de validacao de um "
+                   "identificador"
+           DISPLAY "Escolha o modo de execucao: "
+           ACCEPT WS-MODO-EXECUCAO
+           OPEN EXTEND ARQ-TRILHA-AUDITORIA
+           IF NOT ARQ-TRILHA-AUDITORIA-OK
+               OPEN OUTPUT ARQ-TRILHA-AUDITORIA
+               CLOSE ARQ-TRILHA-AUDITORIA
+               OPEN EXTEND ARQ-TRILHA-AUDITORIA
+           END-IF
+           IF MODO-CONSULTA-HISTORICO
+               OPEN INPUT ARQ-HISTORICO-VALIDACAO
+               IF NOT ARQ-HISTORICO-VALIDACAO-OK
+                   OPEN OUTPUT ARQ-HISTORICO-VALIDACAO
+                   CLOSE ARQ-HISTORICO-VALIDACAO
+                   OPEN INPUT ARQ-HISTORICO-VALIDACAO
+               END-IF
+           ELSE
+               OPEN I-O ARQ-HISTORICO-VALIDACAO
+               IF NOT ARQ-HISTORICO-VALIDACAO-OK
+                   OPEN OUTPUT ARQ-HISTORICO-VALIDACAO
+                   CLOSE ARQ-HISTORICO-VALIDACAO
+                   OPEN I-O ARQ-HISTORICO-VALIDACAO
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-SELECIONAR-MODO.
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+               WHEN MODO-SCAN
+                   PERFORM 3500-PROCESSAR-SCAN-FONTE THRU 3500-EXIT
+               WHEN MODO-CONSULTA-HISTORICO
+                   PERFORM 8000-CONSULTAR-HISTORICO THRU 8000-EXIT
+               WHEN OTHER
+                   PERFORM 4000-PROCESSAR-INDIVIDUAL THRU 4000-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      * =========================
+      * MODO INTERATIVO (UM IDENTIFICADOR POR EXECUCAO)
+       4000-PROCESSAR-INDIVIDUAL.
            DISPLAY "Digite o identificador a ser analisado: "
            ACCEPT NOME-IDENTIFICADOR
+           PERFORM 5000-VALIDAR-IDENTIFICADOR THRU 5000-EXIT
+           PERFORM 6000-GRAVAR-TRILHA-AUDITORIA THRU 6000-EXIT
+           PERFORM 7000-GRAVAR-HISTORICO-VALIDACAO THRU 7000-EXIT
+           IF IDENTIFICADOR-E-VALIDO
+               DISPLAY "SUCESSO: O identificador e valido!"
+               IF HOUVE-AVISO
+                   DISPLAY MENSAGEM-DE-AVISO
+               END-IF
+           ELSE
+               DISPLAY MENSAGEM-DE-ERRO
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      * =========================
+      * MODO CONSULTA AO HISTORICO (REFERENCIA DO HELPDESK)
+       8000-CONSULTAR-HISTORICO.
+           DISPLAY "Digite o identificador a consultar: "
+           ACCEPT IDENTIFICADOR-CONSULTADO
+           MOVE IDENTIFICADOR-CONSULTADO TO CHAVE-HISTORICO-VALIDACAO
+           READ ARQ-HISTORICO-VALIDACAO
+               KEY IS CHAVE-HISTORICO-VALIDACAO
+               INVALID KEY
+                   DISPLAY "Nenhum historico de validacao encontrado "
+                           "para este identificador."
+                   GO TO 8000-EXIT
+           END-READ
+           DISPLAY "Identificador....: " CHAVE-HISTORICO-VALIDACAO
+           DISPLAY "Ultimo resultado.: " STATUS-HISTORICO-VALIDACAO
+           DISPLAY "Data/hora........: "
+                   DATA-HORA-HISTORICO-VALIDACAO
+           DISPLAY "Motivo...........: " MOTIVO-HISTORICO-VALIDACAO.
+       8000-EXIT.
+           EXIT.
 
-      *Preparação: Converte e mede o texto
-           MOVE FUNCTION UPPER-CASE(NOME-IDENTIFICADOR) 
-             TO NOME-IDENTIFICADOR-MAIUSCULO
-
-           MOVE 0 TO TAMANHO-DO-TEXTO
-           INSPECT FUNCTION REVERSE(NOME-IDENTIFICADOR-MAIUSCULO)
-           TALLYING TAMANHO-DO-TEXTO FOR LEADING SPACE
-           COMPUTE TAMANHO-DO-TEXTO = 30 - TAMANHO-DO-TEXTO
-
-      * REGRA 1: Texto Vazio
-           IF TAMANHO-DO-TEXTO = 0
-               SET IDENTIFICADOR-E-INVALIDO TO TRUE
-               MOVE "ERRO: O identificador nao pode estar vazio." 
-                 TO MENSAGEM-DE-ERRO
-               GO TO FINALIZAR-PROGRAMA
+      * =========================
+      * MODO LOTE (ARQUIVO DE NOMES SUBMETIDOS)
+       3000-PROCESSAR-LOTE.
+           OPEN INPUT  ARQ-NOMES-ENTRADA
+           IF NOT ARQ-NOMES-ENTRADA-OK
+               PERFORM 9800-ABEND-NOMES-ENTRADA
+                   THRU 9800-ABEND-NOMES-ENTRADA-EXIT
            END-IF
+           PERFORM 3050-RETOMAR-DE-CHECKPOINT THRU 3050-EXIT
+           PERFORM 3100-LER-PROXIMO-NOME THRU 3100-EXIT
+           PERFORM UNTIL FIM-ARQUIVO-NOMES
+               PERFORM 5000-VALIDAR-IDENTIFICADOR THRU 5000-EXIT
+               PERFORM 6000-GRAVAR-TRILHA-AUDITORIA THRU 6000-EXIT
+               PERFORM 7000-GRAVAR-HISTORICO-VALIDACAO THRU 7000-EXIT
+               PERFORM 3200-GRAVAR-LINHA-RELATORIO THRU 3200-EXIT
+               PERFORM 3300-ACUMULAR-ESTATISTICA THRU 3300-EXIT
+               DIVIDE CONTADOR-REGISTROS-LIDOS BY INTERVALO-CHECKPOINT
+                   GIVING WS-QUOCIENTE-CHECKPOINT
+                   REMAINDER WS-RESTO-CHECKPOINT
+               IF WS-RESTO-CHECKPOINT = 0
+                   PERFORM 3070-GRAVAR-CHECKPOINT THRU 3070-EXIT
+               END-IF
+               PERFORM 3100-LER-PROXIMO-NOME THRU 3100-EXIT
+           END-PERFORM
+           PERFORM 3210-GRAVAR-TOTAIS-RELATORIO THRU 3210-EXIT
+           CLOSE ARQ-NOMES-ENTRADA
+           CLOSE ARQ-RELATORIO-VALIDACAO
+           PERFORM 3080-LIMPAR-CHECKPOINT THRU 3080-EXIT
+           DISPLAY "Registros processados: " CONTADOR-REGISTROS-LIDOS
+           PERFORM 3400-EXIBIR-ESTATISTICAS THRU 3400-EXIT.
+       3000-EXIT.
+           EXIT.
 
-      *--- REGRA 2: Primeiro Caractere (deve ser letra)
-           IF NOME-IDENTIFICADOR-MAIUSCULO(1:1) NOT ALPHABETIC
-               SET IDENTIFICADOR-E-INVALIDO TO TRUE
-               MOVE "ERRO: Deve iniciar obrigatoriamente com uma letra." 
-                 TO MENSAGEM-DE-ERRO
-               GO TO FINALIZAR-PROGRAMA
+      *--- Verifica se ha checkpoint de execucao anterior; se houver,
+      *--- pula os registros ja validados e reabre o relatorio (EXTEND)
+       3050-RETOMAR-DE-CHECKPOINT.
+           MOVE 0 TO CONTADOR-ULTIMO-CHECKPOINT
+           OPEN INPUT ARQ-CHECKPOINT-LOTE
+           IF ARQ-CHECKPOINT-LOTE-OK
+               READ ARQ-CHECKPOINT-LOTE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CKPT-REGISTROS-LIDOS TO CONTADOR-ULTIMO-CHECKPOINT
+               CLOSE ARQ-CHECKPOINT-LOTE
            END-IF
+           IF CONTADOR-ULTIMO-CHECKPOINT > 0
+               DISPLAY "Retomando lote a partir do registro "
+                       CONTADOR-ULTIMO-CHECKPOINT
+               PERFORM 3060-PULAR-REGISTRO-VALIDADO THRU 3060-EXIT
+                   CONTADOR-ULTIMO-CHECKPOINT TIMES
+               MOVE CONTADOR-ULTIMO-CHECKPOINT
+                   TO CONTADOR-REGISTROS-LIDOS
+               MOVE CKPT-PAGINA-RELATORIO    TO NUMERO-PAGINA-RELATORIO
+               MOVE CKPT-TOTAL-VALIDOS       TO CONTADOR-TOTAL-VALIDOS
+               MOVE CKPT-TOTAL-INVALIDOS     TO CONTADOR-TOTAL-INVALIDOS
+               MOVE CKPT-TOTAL-AVISOS        TO CONTADOR-TOTAL-AVISOS
+               MOVE CKPT-REGRA-1-VAZIO       TO CONTADOR-REGRA-1-VAZIO
+               MOVE CKPT-REGRA-2-PRIM-CHAR
+                   TO CONTADOR-REGRA-2-PRIM-CHAR
+               MOVE CKPT-REGRA-3-CARACTER
+                   TO CONTADOR-REGRA-3-CARACTER
+               MOVE CKPT-REGRA-4-HIFEN-DUPLO
+                   TO CONTADOR-REGRA-4-HIFEN-DUPLO
+               MOVE CKPT-REGRA-5-HIFEN-FINAL
+                   TO CONTADOR-REGRA-5-HIFEN-FINAL
+               MOVE CKPT-REGRA-6-RESERVADA
+                   TO CONTADOR-REGRA-6-RESERVADA
+               OPEN EXTEND ARQ-RELATORIO-VALIDACAO
+               IF NOT ARQ-RELATORIO-VALIDACAO-OK
+                   OPEN OUTPUT ARQ-RELATORIO-VALIDACAO
+                   CLOSE ARQ-RELATORIO-VALIDACAO
+                   OPEN EXTEND ARQ-RELATORIO-VALIDACAO
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO-VALIDACAO
+               MOVE 0 TO NUMERO-PAGINA-RELATORIO
+           END-IF
+           MOVE 0 TO CONTADOR-LINHAS-NA-PAGINA
+           PERFORM 3150-GRAVAR-CABECALHO-PAGINA THRU 3150-EXIT.
+       3050-EXIT.
+           EXIT.
+
+      *--- Cabecalho de pagina do relatorio impresso: titulo, data do
+      *--- processamento, numero da pagina e colunas do detalhe.
+       3150-GRAVAR-CABECALHO-PAGINA.
+           ADD 1 TO NUMERO-PAGINA-RELATORIO
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-RELATORIO
+           MOVE SPACES TO WS-DATA-RELATORIO-EDICAO
+           STRING WS-DATA-HORA-RELATORIO(1:4) DELIMITED BY SIZE
+                  "-"                         DELIMITED BY SIZE
+                  WS-DATA-HORA-RELATORIO(5:2) DELIMITED BY SIZE
+                  "-"                         DELIMITED BY SIZE
+                  WS-DATA-HORA-RELATORIO(7:2) DELIMITED BY SIZE
+               INTO WS-DATA-RELATORIO-EDICAO
+
+           MOVE SPACES TO LINHA-CABECALHO-RELATORIO
+           STRING "RELATORIO DE VALIDACAO DE IDENTIFICADORES"
+                                              DELIMITED BY SIZE
+                  "   DATA: "                DELIMITED BY SIZE
+                  WS-DATA-RELATORIO-EDICAO   DELIMITED BY SIZE
+                  "   PAGINA: "              DELIMITED BY SIZE
+                  NUMERO-PAGINA-RELATORIO    DELIMITED BY SIZE
+               INTO LINHA-CABECALHO-RELATORIO
+           MOVE LINHA-CABECALHO-RELATORIO TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
+
+           MOVE SPACES TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
+
+           MOVE "IDENTIFICADOR                  STATUS  MOTIVO DA REJ"
+               TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
 
-      *--- REGRA 3: Percorrer o corpo do texto
-           PERFORM VARYING INDICE FROM 1 BY 1 
-               UNTIL INDICE > TAMANHO-DO-TEXTO OR IDENTIFICADOR-E-INVALIDO
-               
-               MOVE NOME-IDENTIFICADOR-MAIUSCULO(INDICE:1) 
-                 TO CARACTERE-ATUAL
-
-      * Caracteres Proibidos
-               IF NOT (CARACTERE-ATUAL ALPHABETIC OR 
-                       (CARACTERE-ATUAL >= '0' AND CARACTERE-ATUAL <= '9') OR 
-                       CARACTERE-ATUAL = '-')
-                   SET IDENTIFICADOR-E-INVALIDO TO TRUE
-                   MOVE "ERRO: Caractere invalido encontrado: " 
-                     TO MENSAGEM-DE-ERRO
-                   STRING MENSAGEM-DE-ERRO CARACTERE-ATUAL 
-                     DELIMITED BY SIZE INTO MENSAGEM-DE-ERRO
+           MOVE ALL "-" TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
+           MOVE 0 TO CONTADOR-LINHAS-NA-PAGINA.
+       3150-EXIT.
+           EXIT.
+
+       3060-PULAR-REGISTRO-VALIDADO.
+           IF NOT FIM-ARQUIVO-NOMES
+               READ ARQ-NOMES-ENTRADA INTO NOME-IDENTIFICADOR
+                   AT END
+                       SET FIM-ARQUIVO-NOMES TO TRUE
+               END-READ
+           END-IF.
+       3060-EXIT.
+           EXIT.
+
+       3070-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT-LOTE
+           IF NOT ARQ-CHECKPOINT-LOTE-OK
+               PERFORM 9800-ABEND-CHECKPOINT-LOTE
+                   THRU 9800-ABEND-CHECKPOINT-LOTE-EXIT
+           END-IF
+           MOVE CONTADOR-REGISTROS-LIDOS TO CKPT-REGISTROS-LIDOS
+           MOVE NUMERO-PAGINA-RELATORIO  TO CKPT-PAGINA-RELATORIO
+           MOVE CONTADOR-TOTAL-VALIDOS   TO CKPT-TOTAL-VALIDOS
+           MOVE CONTADOR-TOTAL-INVALIDOS TO CKPT-TOTAL-INVALIDOS
+           MOVE CONTADOR-TOTAL-AVISOS    TO CKPT-TOTAL-AVISOS
+           MOVE CONTADOR-REGRA-1-VAZIO   TO CKPT-REGRA-1-VAZIO
+           MOVE CONTADOR-REGRA-2-PRIM-CHAR TO CKPT-REGRA-2-PRIM-CHAR
+           MOVE CONTADOR-REGRA-3-CARACTER TO CKPT-REGRA-3-CARACTER
+           MOVE CONTADOR-REGRA-4-HIFEN-DUPLO
+               TO CKPT-REGRA-4-HIFEN-DUPLO
+           MOVE CONTADOR-REGRA-5-HIFEN-FINAL
+               TO CKPT-REGRA-5-HIFEN-FINAL
+           MOVE CONTADOR-REGRA-6-RESERVADA TO CKPT-REGRA-6-RESERVADA
+           WRITE REG-CHECKPOINT-LOTE
+           IF NOT ARQ-CHECKPOINT-LOTE-OK
+               PERFORM 9800-ABEND-CHECKPOINT-LOTE
+                   THRU 9800-ABEND-CHECKPOINT-LOTE-EXIT
+           END-IF
+           CLOSE ARQ-CHECKPOINT-LOTE.
+       3070-EXIT.
+           EXIT.
+
+      *--- Lote concluido com sucesso: zera o checkpoint para que a
+      *--- proxima execucao comece do inicio de um novo arquivo.
+       3080-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT-LOTE
+           IF NOT ARQ-CHECKPOINT-LOTE-OK
+               PERFORM 9800-ABEND-CHECKPOINT-LOTE
+                   THRU 9800-ABEND-CHECKPOINT-LOTE-EXIT
+           END-IF
+           INITIALIZE REG-CHECKPOINT-LOTE
+           WRITE REG-CHECKPOINT-LOTE
+           IF NOT ARQ-CHECKPOINT-LOTE-OK
+               PERFORM 9800-ABEND-CHECKPOINT-LOTE
+                   THRU 9800-ABEND-CHECKPOINT-LOTE-EXIT
+           END-IF
+           CLOSE ARQ-CHECKPOINT-LOTE.
+       3080-EXIT.
+           EXIT.
+
+       3100-LER-PROXIMO-NOME.
+           READ ARQ-NOMES-ENTRADA INTO NOME-IDENTIFICADOR
+               AT END
+                   SET FIM-ARQUIVO-NOMES TO TRUE
+               NOT AT END
+                   ADD 1 TO CONTADOR-REGISTROS-LIDOS
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-GRAVAR-LINHA-RELATORIO.
+           IF CONTADOR-LINHAS-NA-PAGINA >= LINHAS-POR-PAGINA-RELATORIO
+               PERFORM 3150-GRAVAR-CABECALHO-PAGINA THRU 3150-EXIT
+           END-IF
+           MOVE SPACES TO LINHA-RELATORIO-EDICAO
+           IF IDENTIFICADOR-E-VALIDO
+               IF HOUVE-AVISO
+                   STRING FUNCTION TRIM(NOME-IDENTIFICADOR)
+                                                     DELIMITED BY SIZE
+                          "  WARN - "                DELIMITED BY SIZE
+                          FUNCTION TRIM(MENSAGEM-DE-AVISO)
+                                                     DELIMITED BY SIZE
+                       INTO LINHA-RELATORIO-EDICAO
+               ELSE
+                   STRING FUNCTION TRIM(NOME-IDENTIFICADOR)
+                                                     DELIMITED BY SIZE
+                          "  PASS"                   DELIMITED BY SIZE
+                       INTO LINHA-RELATORIO-EDICAO
                END-IF
+           ELSE
+               STRING FUNCTION TRIM(NOME-IDENTIFICADOR)
+                                                     DELIMITED BY SIZE
+                      "  FAIL - "                    DELIMITED BY SIZE
+                      FUNCTION TRIM(MENSAGEM-DE-ERRO) DELIMITED BY SIZE
+                   INTO LINHA-RELATORIO-EDICAO
+           END-IF
+           MOVE LINHA-RELATORIO-EDICAO TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
+           ADD 1 TO CONTADOR-LINHAS-NA-PAGINA.
+       3200-EXIT.
+           EXIT.
 
-      * Hífens Consecutivos
-               IF INDICE > 1 AND IDENTIFICADOR-E-VALIDO
-                   MOVE NOME-IDENTIFICADOR-MAIUSCULO(INDICE - 1:1) 
-                     TO CARACTERE-ANTERIOR
-                   IF CARACTERE-ATUAL = '-' AND CARACTERE-ANTERIOR = '-'
-                       SET IDENTIFICADOR-INVALIDO TO TRUE
-                       MOVE "ERRO: Nao e permitido hifens seguidos (--)." 
-                         TO MENSAGEM-DE-ERRO
-                   END-IF
+      *--- Linha de totais/assinatura ao final do relatorio impresso,
+      *--- para que o documento possa ser arquivado por si so.
+       3210-GRAVAR-TOTAIS-RELATORIO.
+           MOVE ALL "-" TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO-EDICAO
+           STRING "TOTAL PROCESSADOS: "  DELIMITED BY SIZE
+                  CONTADOR-REGISTROS-LIDOS DELIMITED BY SIZE
+                  "   VALIDOS: "         DELIMITED BY SIZE
+                  CONTADOR-TOTAL-VALIDOS  DELIMITED BY SIZE
+                  "   INVALIDOS: "       DELIMITED BY SIZE
+                  CONTADOR-TOTAL-INVALIDOS DELIMITED BY SIZE
+                  "   AVISOS: "          DELIMITED BY SIZE
+                  CONTADOR-TOTAL-AVISOS  DELIMITED BY SIZE
+               INTO LINHA-RELATORIO-EDICAO
+           MOVE LINHA-RELATORIO-EDICAO TO REG-LINHA-RELATORIO
+           WRITE REG-LINHA-RELATORIO.
+       3210-EXIT.
+           EXIT.
+
+       3300-ACUMULAR-ESTATISTICA.
+           IF IDENTIFICADOR-E-VALIDO
+               ADD 1 TO CONTADOR-TOTAL-VALIDOS
+               IF HOUVE-AVISO
+                   ADD 1 TO CONTADOR-TOTAL-AVISOS
                END-IF
+           ELSE
+               ADD 1 TO CONTADOR-TOTAL-INVALIDOS
+               EVALUATE INDICADOR-REGRA-VIOLADA
+                   WHEN 1 ADD 1 TO CONTADOR-REGRA-1-VAZIO
+                   WHEN 2 ADD 1 TO CONTADOR-REGRA-2-PRIM-CHAR
+                   WHEN 3 ADD 1 TO CONTADOR-REGRA-3-CARACTER
+                   WHEN 4 ADD 1 TO CONTADOR-REGRA-4-HIFEN-DUPLO
+                   WHEN 5 ADD 1 TO CONTADOR-REGRA-5-HIFEN-FINAL
+                   WHEN 6 ADD 1 TO CONTADOR-REGRA-6-RESERVADA
+               END-EVALUATE
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+       3400-EXIBIR-ESTATISTICAS.
+           DISPLAY " ".
+           DISPLAY "---------- RESUMO DO LOTE ----------".
+           DISPLAY "Total processados....: " CONTADOR-REGISTROS-LIDOS.
+           DISPLAY "Total validos.........: " CONTADOR-TOTAL-VALIDOS.
+           DISPLAY "Total invalidos.......: " CONTADOR-TOTAL-INVALIDOS.
+           DISPLAY "Total com avisos......: " CONTADOR-TOTAL-AVISOS.
+           DISPLAY "  Regra 1 - vazio.....: " CONTADOR-REGRA-1-VAZIO.
+           DISPLAY "  Regra 2 - 1o char...: "
+                   CONTADOR-REGRA-2-PRIM-CHAR.
+           DISPLAY "  Regra 3 - caractere.: " CONTADOR-REGRA-3-CARACTER.
+           DISPLAY "  Regra 4 - hifen (--): "
+                   CONTADOR-REGRA-4-HIFEN-DUPLO.
+           DISPLAY "  Regra 5 - hifen fim.: "
+                   CONTADOR-REGRA-5-HIFEN-FINAL.
+           DISPLAY "  Regra 6 - reservada.: "
+                   CONTADOR-REGRA-6-RESERVADA.
+           DISPLAY "-------------------------------------".
+       3400-EXIT.
+           EXIT.
+
+      * =========================
+      * MODO SCAN (VARREDURA DE UM FONTE COBOL)
+       3500-PROCESSAR-SCAN-FONTE.
+           DISPLAY "Digite o nome do fonte COBOL a ser varrido: "
+           ACCEPT NOME-ARQUIVO-FONTE
+           OPEN INPUT ARQ-FONTE-COBOL
+           IF NOT ARQ-FONTE-COBOL-OK
+               DISPLAY "ERRO: nao foi possivel abrir o fonte informado."
+               GO TO 3500-EXIT
+           END-IF
+           OPEN OUTPUT ARQ-RELATORIO-VALIDACAO
+           MOVE 0 TO CONTADOR-REGISTROS-LIDOS
+           MOVE 0 TO NUMERO-PAGINA-RELATORIO
+           MOVE 0 TO CONTADOR-LINHAS-NA-PAGINA
+           PERFORM 3150-GRAVAR-CABECALHO-PAGINA THRU 3150-EXIT
+           PERFORM 3600-LER-PROXIMA-LINHA-FONTE THRU 3600-EXIT
+           PERFORM UNTIL FIM-ARQUIVO-FONTE
+               PERFORM 3700-EXTRAIR-DATA-NAME THRU 3700-EXIT
+               PERFORM 3600-LER-PROXIMA-LINHA-FONTE THRU 3600-EXIT
            END-PERFORM
+           CLOSE ARQ-FONTE-COBOL
+           PERFORM 3210-GRAVAR-TOTAIS-RELATORIO THRU 3210-EXIT
+           CLOSE ARQ-RELATORIO-VALIDACAO
+           DISPLAY "Identificadores encontrados e validados: "
+                   CONTADOR-REGISTROS-LIDOS
+           PERFORM 3400-EXIBIR-ESTATISTICAS THRU 3400-EXIT.
+       3500-EXIT.
+           EXIT.
 
-      * REGRA 4: Último Caractere
-           IF IDENTIFICADOR-E-VALIDO AND 
-              NOME-IDENTIFICADOR-MAIUSCULO(TAMANHO-DO-TEXTO:1) = '-'
-               SET IDENTIFICADOR-E-INVALIDO TO TRUE
-               MOVE "ERRO: O identificador nao pode terminar com hifen." 
-                 TO MENSAGEM-DE-ERRO
-           END-IF.
+       3600-LER-PROXIMA-LINHA-FONTE.
+           MOVE SPACES TO LINHA-FONTE-TRABALHO
+           READ ARQ-FONTE-COBOL INTO LINHA-FONTE-TRABALHO
+               AT END
+                   SET FIM-ARQUIVO-FONTE TO TRUE
+           END-READ.
+       3600-EXIT.
+           EXIT.
+
+       3700-EXTRAIR-DATA-NAME.
+           MOVE SPACES TO PRIMEIRO-TOKEN-FONTE SEGUNDO-TOKEN-FONTE
+           IF FIM-ARQUIVO-FONTE
+              OR LINHA-FONTE-TRABALHO(7:1) = '*'
+              OR LINHA-FONTE-TRABALHO = SPACES
+               GO TO 3700-EXIT
+           END-IF
+
+           UNSTRING LINHA-FONTE-TRABALHO(8:65) DELIMITED BY ALL SPACE
+               INTO PRIMEIRO-TOKEN-FONTE SEGUNDO-TOKEN-FONTE
+           END-UNSTRING
+
+      *--- So interessam linhas cujo primeiro token e um nivel numerico
+      *--- de dois digitos (01, 05, 10, ..., 77, 88), no padrao da casa.
+           IF NOT (PRIMEIRO-TOKEN-FONTE(1:2) IS NUMERIC AND
+                   PRIMEIRO-TOKEN-FONTE(3:1) = SPACE)
+               GO TO 3700-EXIT
+           END-IF
 
-       FINALIZAR-PROGRAMA.
+           IF SEGUNDO-TOKEN-FONTE = SPACES
+              OR SEGUNDO-TOKEN-FONTE(1:6) = "FILLER"
+               GO TO 3700-EXIT
+           END-IF
+
+           INSPECT SEGUNDO-TOKEN-FONTE REPLACING ALL '.' BY SPACE
+           MOVE SEGUNDO-TOKEN-FONTE TO NOME-IDENTIFICADOR
+           PERFORM 5000-VALIDAR-IDENTIFICADOR THRU 5000-EXIT
+           PERFORM 6000-GRAVAR-TRILHA-AUDITORIA THRU 6000-EXIT
+           PERFORM 7000-GRAVAR-HISTORICO-VALIDACAO THRU 7000-EXIT
+           PERFORM 3200-GRAVAR-LINHA-RELATORIO THRU 3200-EXIT
+           PERFORM 3300-ACUMULAR-ESTATISTICA THRU 3300-EXIT
+           ADD 1 TO CONTADOR-REGISTROS-LIDOS.
+       3700-EXIT.
+           EXIT.
+
+      * =========================
+      * REGRAS DE VALIDACAO (COMUNS AOS DOIS MODOS)
+      *--- As regras propriamente ditas moraram em VALIDADOR-DETALHADO
+      *--- ate 2026-08-04; agora residem no subprograma
+      *--- REGRAS-NOMENCLATURA, reusado por outros jobs do ciclo de
+      *--- validacao (ex.: CICLO-DIARIO-VALIDACAO).
+       5000-VALIDAR-IDENTIFICADOR.
+           CALL "REGRAS-NOMENCLATURA" USING NOME-IDENTIFICADOR
+                                             STATUS-VALIDACAO
+                                             MENSAGEM-DE-ERRO
+                                             INDICADOR-REGRA-VIOLADA
+                                             INDICADOR-AVISO
+                                             MENSAGEM-DE-AVISO.
+       5000-EXIT.
+           EXIT.
+
+      * =========================
+      * TRILHA DE AUDITORIA (COMPLIANCE DO PADRAO DE NOMENCLATURA)
+       6000-GRAVAR-TRILHA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO CARIMBO-DATA-HORA
            IF IDENTIFICADOR-E-VALIDO
-               DISPLAY "SUCESSO: O identificador e valido!"
+               MOVE "VALIDO"   TO STATUS-VALIDACAO-LEGIVEL
            ELSE
-               DISPLAY MENSAGEM-DE-ERRO
+               MOVE "INVALIDO" TO STATUS-VALIDACAO-LEGIVEL
            END-IF
-           DISPLAY "========================================"
-           STOP RUN.
\ No newline at end of file
+           MOVE SPACES TO LINHA-TRILHA-EDICAO
+           STRING NOME-IDENTIFICADOR    DELIMITED BY SIZE
+                  " | "                 DELIMITED BY SIZE
+                  CARIMBO-DATA-HORA     DELIMITED BY SIZE
+                  " | "                 DELIMITED BY SIZE
+                  STATUS-VALIDACAO-LEGIVEL DELIMITED BY SIZE
+                  " | "                 DELIMITED BY SIZE
+                  MENSAGEM-DE-ERRO      DELIMITED BY SIZE
+               INTO LINHA-TRILHA-EDICAO
+           MOVE LINHA-TRILHA-EDICAO TO REG-TRILHA-AUDITORIA
+           WRITE REG-TRILHA-AUDITORIA
+           IF NOT ARQ-TRILHA-AUDITORIA-OK
+               PERFORM 9800-ABEND-TRILHA-AUDITORIA
+                   THRU 9800-ABEND-TRILHA-AUDITORIA-EXIT
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      * =========================
+      * HISTORICO DE VALIDACAO (CONSULTA DO HELPDESK, ARQUIVO INDEXADO)
+      *--- Mantem so o ultimo resultado conhecido de cada identificador,
+      *--- gravando na primeira vez e regravando nas validacoes
+      *--- seguintes do mesmo identificador.
+       7000-GRAVAR-HISTORICO-VALIDACAO.
+           MOVE NOME-IDENTIFICADOR     TO CHAVE-HISTORICO-VALIDACAO
+           MOVE STATUS-VALIDACAO-LEGIVEL
+                                        TO STATUS-HISTORICO-VALIDACAO
+           MOVE MENSAGEM-DE-ERRO       TO MOTIVO-HISTORICO-VALIDACAO
+           MOVE CARIMBO-DATA-HORA      TO DATA-HORA-HISTORICO-VALIDACAO
+           WRITE REG-HISTORICO-VALIDACAO
+           IF NOT ARQ-HISTORICO-VALIDACAO-OK
+               IF STATUS-ARQ-HISTORICO-VALIDACAO = "22"
+                   REWRITE REG-HISTORICO-VALIDACAO
+                   IF NOT ARQ-HISTORICO-VALIDACAO-OK
+                       PERFORM 9800-ABEND-HISTORICO-VALIDACAO
+                           THRU 9800-ABEND-HISTORICO-VALIDACAO-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 9800-ABEND-HISTORICO-VALIDACAO
+                       THRU 9800-ABEND-HISTORICO-VALIDACAO-EXIT
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      * =========================
+       9999-FINALIZAR.
+           CLOSE ARQ-TRILHA-AUDITORIA
+           CLOSE ARQ-HISTORICO-VALIDACAO
+           DISPLAY "========================================".
+       9999-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9800-ABEND-NOMES-ENTRADA
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-NOMES-ENTRADA==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-NOMES-ENTRADA-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-NOMES-ENTRADA==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de nomes de entrada"==.
+
+      ******************************************************************
+      * 9800-ABEND-CHECKPOINT-LOTE
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-CHECKPOINT-LOTE==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-CHECKPOINT-LOTE-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-CHECKPOINT-LOTE==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de checkpoint do lote"==.
+
+      ******************************************************************
+      * 9800-ABEND-TRILHA-AUDITORIA
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-TRILHA-AUDITORIA==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-TRILHA-AUDITORIA-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-TRILHA-AUDITORIA==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de trilha de auditoria"==.
+
+      ******************************************************************
+      * 9800-ABEND-HISTORICO-VALIDACAO
+      *   Padrao comum de abort por erro fatal de arquivo (ABENDFIL).
+      ******************************************************************
+       COPY ABENDFIL
+           REPLACING ==9800-ABEND-TAG==      BY
+                         ==9800-ABEND-HISTORICO-VALIDACAO==
+                     ==9800-ABEND-TAG-EXIT== BY
+                         ==9800-ABEND-HISTORICO-VALIDACAO-EXIT==
+                     ==STATUS-ARQ-TAG==      BY
+                         ==STATUS-ARQ-HISTORICO-VALIDACAO==
+                     ==TEXTO-ABEND==         BY
+                         =="arquivo de historico de validacao"==.

@@ -0,0 +1,27 @@
+      ******************************************************************
+      * FILESTAT.CPY
+      * CAMPO PADRAO DE FILE STATUS E CONDICOES 88 PARA QUALQUER ARQUIVO
+      * DO SISTEMA. INCLUIDO UMA VEZ POR ARQUIVO, COM REPLACING, PARA
+      * QUE TODOS OS PROGRAMAS TRATEM STATUS DE ARQUIVO DA MESMA FORMA.
+      *
+      * USO (NA WORKING-STORAGE SECTION) -- :XXX: E O NOME DO ARQUIVO,
+      * O MESMO USADO NO STATUS-ARQ-:XXX: JA DECLARADO NO SELECT:
+      *     COPY FILESTAT
+      *         REPLACING ==STATUS-ARQ-TAG==         BY
+      *                       ==STATUS-ARQ-XXX==
+      *                   ==ARQ-TAG-OK==             BY
+      *                       ==ARQ-XXX-OK==
+      *                   ==ARQ-TAG-FIM-ARQUIVO==     BY
+      *                       ==ARQ-XXX-FIM-ARQUIVO==
+      *                   ==ARQ-TAG-NAO-ENCONTRADO==  BY
+      *                       ==ARQ-XXX-NAO-ENCONTRADO==
+      *                   ==ARQ-TAG-ERRO-OUTRO==      BY
+      *                       ==ARQ-XXX-ERRO-OUTRO==.
+      ******************************************************************
+       01  STATUS-ARQ-TAG                  PIC XX.
+           88  ARQ-TAG-OK                       VALUE "00".
+           88  ARQ-TAG-FIM-ARQUIVO              VALUE "10".
+           88  ARQ-TAG-NAO-ENCONTRADO           VALUE "23" "35".
+           88  ARQ-TAG-ERRO-OUTRO               VALUE
+                   "01" THRU "09" "11" THRU "22"
+                   "24" THRU "34" "36" THRU "99".
